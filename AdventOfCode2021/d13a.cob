@@ -7,17 +7,24 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d13.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT GRIDFILE ASSIGN TO "D13AGRID"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(16).
 
+         FD GRIDFILE.
+         01 GRID-RECORD PIC X(2000).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-DOTS-ARRAY OCCURS 2000 TIMES.
            05 WS-DOT PIC 9 VALUE 0 OCCURS 2000 TIMES.
+         01 WS-STR-PTR PIC 9(4) VALUE 1.
+         01 WS-CELL PIC X VALUE '.'.
          77 WS-RESULT PIC 9(6) VALUE 0.
          77 N PIC 9(4) VALUE 2000.
          77 I PIC 9(4) VALUE 1.
@@ -60,6 +67,9 @@
                PERFORM 006-FOLD-Y
              END-IF 
              PERFORM 007-COUNT-DOTS
+             OPEN OUTPUT GRIDFILE
+             PERFORM 008-RENDER-GRID
+             CLOSE GRIDFILE
              DISPLAY WS-RESULT
              CLOSE INPUTFILE
              STOP RUN
@@ -105,3 +115,22 @@
                END-IF
              END-PERFORM
            END-PERFORM.
+
+      * Renders the folded sheet as an ASCII-art grid, one line per
+      * row, so the shape can be read by eye instead of only the
+      * raw dot count.
+       008-RENDER-GRID.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > Y - 1
+             MOVE SPACES TO GRID-RECORD
+             MOVE 1 TO WS-STR-PTR
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > X - 1
+               IF WS-DOT(J, I) = 1 THEN
+                 MOVE '#' TO WS-CELL
+               ELSE
+                 MOVE '.' TO WS-CELL
+               END-IF
+               STRING WS-CELL DELIMITED BY SIZE
+                   INTO GRID-RECORD WITH POINTER WS-STR-PTR
+             END-PERFORM
+             WRITE GRID-RECORD
+           END-PERFORM.
