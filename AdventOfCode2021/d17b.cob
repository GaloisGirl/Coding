@@ -3,8 +3,18 @@
        AUTHOR. ANNA KOSIERADZKA.
       * Note: this one takes several minutes
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAJFILE ASSIGN TO "D17BTRAJ"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+         FD TRAJFILE.
+         01 TRAJ-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          77 X1 PIC S9(6) VALUE 56.
          77 X2 PIC S9(6) VALUE 76.
@@ -20,6 +30,20 @@
          77 MY PIC S9(6) VALUE 0.
          77 RESULT PIC S9(6) VALUE 0.
          77 T PIC 9 VALUE 0.
+         01 WS-TRAJ-X PIC S9(6) VALUE 0 OCCURS 1000 TIMES.
+         01 WS-TRAJ-Y PIC S9(6) VALUE 0 OCCURS 1000 TIMES.
+         01 WS-BEST-X PIC S9(6) VALUE 0 OCCURS 1000 TIMES.
+         01 WS-BEST-Y PIC S9(6) VALUE 0 OCCURS 1000 TIMES.
+         77 WS-BEST-LEN PIC 9(4) VALUE 0.
+         77 WS-BEST-MY PIC S9(6) VALUE -999999.
+         77 WS-BEST-VX PIC S9(6) VALUE 0.
+         77 WS-BEST-VY PIC S9(6) VALUE 0.
+         01 WS-BEST-VX-DISP PIC -(6)9.
+         01 WS-BEST-VY-DISP PIC -(6)9.
+         01 WS-BEST-MY-DISP PIC -(6)9.
+         01 WS-TRAJ-X-DISP PIC -(6)9.
+         01 WS-TRAJ-Y-DISP PIC -(6)9.
+         77 WS-STEP-NUM PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
@@ -35,11 +59,61 @@
                PERFORM 002-STEP UNTIL T = 1 OR K = 1000
                IF T = 1 THEN
                  ADD 1 TO RESULT
+                 PERFORM 003-SAVE-BEST
                END-IF
              END-PERFORM
            END-PERFORM
+           PERFORM 004-WRITE-TRAJECTORY.
            DISPLAY RESULT.
            STOP RUN.
+
+      * Keeps the highest-apex trajectory seen so far, so the exact
+      * path that produces the part-2 answer's tallest arc can be
+      * replayed afterward instead of only counting how many initial
+      * velocities are valid.
+       003-SAVE-BEST.
+           IF MY > WS-BEST-MY THEN
+             MOVE MY TO WS-BEST-MY
+             MOVE I TO WS-BEST-VX
+             MOVE J TO WS-BEST-VY
+             MOVE K TO WS-BEST-LEN
+             PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-BEST-LEN
+               MOVE WS-TRAJ-X(K) TO WS-BEST-X(K)
+               MOVE WS-TRAJ-Y(K) TO WS-BEST-Y(K)
+             END-PERFORM
+           END-IF.
+
+      * Writes out the best trajectory found, one line per step, in
+      * the order the probe actually travelled it.
+       004-WRITE-TRAJECTORY.
+           OPEN OUTPUT TRAJFILE.
+           MOVE WS-BEST-VX TO WS-BEST-VX-DISP.
+           MOVE WS-BEST-VY TO WS-BEST-VY-DISP.
+           MOVE WS-BEST-MY TO WS-BEST-MY-DISP.
+           MOVE SPACES TO TRAJ-RECORD.
+           STRING 'VX=' DELIMITED BY SIZE
+               WS-BEST-VX-DISP DELIMITED BY SIZE
+               ' VY=' DELIMITED BY SIZE
+               WS-BEST-VY-DISP DELIMITED BY SIZE
+               ' APEX=' DELIMITED BY SIZE
+               WS-BEST-MY-DISP DELIMITED BY SIZE
+               INTO TRAJ-RECORD.
+           WRITE TRAJ-RECORD.
+           PERFORM VARYING WS-STEP-NUM FROM 1 BY 1
+               UNTIL WS-STEP-NUM > WS-BEST-LEN
+             MOVE WS-BEST-X(WS-STEP-NUM) TO WS-TRAJ-X-DISP
+             MOVE WS-BEST-Y(WS-STEP-NUM) TO WS-TRAJ-Y-DISP
+             MOVE SPACES TO TRAJ-RECORD
+             STRING 'STEP ' DELIMITED BY SIZE
+                 WS-STEP-NUM DELIMITED BY SIZE
+                 ' X=' DELIMITED BY SIZE
+                 WS-TRAJ-X-DISP DELIMITED BY SIZE
+                 ' Y=' DELIMITED BY SIZE
+                 WS-TRAJ-Y-DISP DELIMITED BY SIZE
+                 INTO TRAJ-RECORD
+             WRITE TRAJ-RECORD
+           END-PERFORM.
+           CLOSE TRAJFILE.
           
       * On each step, these changes occur in the following order:
       * the probe's x position increases by vx   
@@ -50,6 +124,8 @@
            ADD 1 TO K.
            ADD VX TO X.
            ADD VY TO Y.
+           MOVE X TO WS-TRAJ-X(K).
+           MOVE Y TO WS-TRAJ-Y(K).
            IF VX > 0 THEN
              SUBTRACT 1 FROM VX
            ELSE IF VX < 0 THEN
