@@ -7,21 +7,29 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d05.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HEATFILE ASSIGN TO "D05AHEAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(20).
-      
+
+         FD HEATFILE.
+         01 HEAT-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
 
          01 WS-MAP OCCURS 1000 TIMES.
            05 WS-POINT PIC 9(3) VALUE 0 OCCURS 1000 TIMES.
 
-         01 WS-RESULT PIC 9(8) VALUE 0.  
-         
+         01 WS-RESULT PIC 9(8) VALUE 0.
+         01 WS-I-DISP PIC 9(4) VALUE 0.
+         01 WS-J-DISP PIC 9(4) VALUE 0.
+         01 WS-POINT-DISP PIC 9(3) VALUE 0.
+
        LOCAL-STORAGE SECTION.
          01 I UNSIGNED-INT VALUE 1.
          01 J UNSIGNED-INT VALUE 1.
@@ -37,7 +45,9 @@
            OPEN INPUT INPUTFILE. 
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT HEATFILE.
            PERFORM 004-COUNT.
+           CLOSE HEATFILE.
            DISPLAY WS-RESULT.
            STOP RUN.
                   
@@ -74,8 +84,25 @@
       *        DISPLAY WS-POINT(J, I) NO ADVANCING
                IF WS-POINT(I, J) > 1 THEN
                  ADD 1 TO WS-RESULT
+                 PERFORM 005-LOG-HOTSPOT
                END-IF
              END-PERFORM
       *       DISPLAY " "
            END-PERFORM.
-           
\ No newline at end of file
+
+      * Writes one line per grid point where two or more lines
+      * overlap, so the overlap total can be cross-checked against
+      * the actual hot spots instead of trusting the count alone.
+       005-LOG-HOTSPOT.
+           COMPUTE WS-I-DISP = I - 1.
+           COMPUTE WS-J-DISP = J - 1.
+           MOVE WS-POINT(I, J) TO WS-POINT-DISP.
+           MOVE SPACES TO HEAT-RECORD.
+           STRING 'X=' DELIMITED BY SIZE
+               WS-I-DISP DELIMITED BY SIZE
+               ' Y=' DELIMITED BY SIZE
+               WS-J-DISP DELIMITED BY SIZE
+               ' OVERLAPS=' DELIMITED BY SIZE
+               WS-POINT-DISP DELIMITED BY SIZE
+               INTO HEAT-RECORD.
+           WRITE HEAT-RECORD.
