@@ -7,15 +7,22 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d08.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO "D08BEXC"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(99).
-         
+
+         FD EXCFILE.
+         01 EXC-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-RESULT PIC 9(8) VALUE 0.
+         01 WS-REC-NUM PIC 9(6) VALUE 0.
+         01 WS-FOUND-MATCH PIC 9 VALUE 0.
          01 WS-BUFFER PIC X(8) OCCURS 14 TIMES.
          01 WS-VAL-DEC PIC 9(4) VALUE 0.
          01 WS-BUFFER-AS-BIN-ARR OCCURS 14 TIMES.
@@ -44,10 +51,12 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT EXCFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           CLOSE EXCFILE.
            DISPLAY WS-RESULT.
-           STOP RUN. 
+           STOP RUN.
            
        002-READ.
            READ INPUTFILE
@@ -56,6 +65,7 @@
            END-READ.
 
        003-PROCESS-RECORD.
+           ADD 1 TO WS-REC-NUM.
            MOVE 0 TO IDX-9.
            MOVE 0 TO IDX-0.
            MOVE 0 TO IDX-3.
@@ -204,6 +214,7 @@
       * Identify the last numbers
            MOVE 0 TO WS-VAL-DEC
            PERFORM VARYING I FROM 11 BY 1 UNTIL I > 14
+             MOVE 0 TO WS-FOUND-MATCH
              PERFORM VARYING K FROM 1 BY 1 UNTIL K > 10
                MOVE 1 TO L
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 7
@@ -213,7 +224,26 @@
                END-PERFORM
                IF L = 1 THEN
                  COMPUTE WS-VAL-DEC = WS-VAL-DEC * 10 + K - 1
+                 MOVE 1 TO WS-FOUND-MATCH
                END-IF
              END-PERFORM
+             IF WS-FOUND-MATCH = 0 THEN
+               PERFORM 004-LOG-DECODE-FAILURE
+             END-IF
            END-PERFORM.
            ADD WS-VAL-DEC TO WS-RESULT.
+
+      * Records each output segment pattern that could not be matched
+      * to any of the ten deduced wirings, so a bad decode can be
+      * traced back to the exact display position that caused it.
+       004-LOG-DECODE-FAILURE.
+           MOVE SPACES TO EXC-RECORD.
+           STRING 'RECORD ' DELIMITED BY SIZE
+               WS-REC-NUM DELIMITED BY SIZE
+               ' POSITION ' DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               ' PATTERN ' DELIMITED BY SIZE
+               WS-BUFFER(I) DELIMITED BY SIZE
+               ' NO MATCHING DIGIT' DELIMITED BY SIZE
+               INTO EXC-RECORD.
+           WRITE EXC-RECORD.
