@@ -1,25 +1,348 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2021-23-2.
        AUTHOR. ANNA KOSIERADZKA.
-      * Note: mostly done on pen and paper  
+      * Note: originally worked out by hand on paper from one specific
+      * diagram. Now reads the same burrow diagram as part one and
+      * folds in the two extra rows the real puzzle's part two inserts
+      * between the top and bottom rows, then runs the same Dijkstra
+      * search over the move graph at the deeper depth.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUTFILE ASSIGN TO "d23.input"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+
+       FILE SECTION.
+         FD INPUTFILE
+         RECORD IS VARYING IN SIZE FROM 1 to 20
+         DEPENDING ON REC-LEN.
+         01 INPUTRECORD PIC X(20).
+
        WORKING-STORAGE SECTION.
-         77 RESULT PIC 9(6) VALUE 0.
+         01 FILE-STATUS PIC 9 VALUE 0.
+         01 REC-LEN PIC 9(2) COMP.
+
+      * The room depth is always 4 once the extra diagram rows are
+      * folded in, regardless of how many rows the input itself has.
+         77 WS-DEPTH PIC 9 VALUE 0.
+         77 WS-LINE-COUNT PIC 9 VALUE 0.
+         01 WS-ROOM-INIT-ARR OCCURS 4 TIMES.
+           05 WS-ROOM-INIT PIC X VALUE '.' OCCURS 4 TIMES.
+
+         77 WS-VALUE PIC 9(4) OCCURS 4 TIMES.
+
+      * Burrow state is one flat string: 11 hallway cells, then 4
+      * rooms of up to 4 cells each (top to bottom). A cell holds
+      * 'A'..'D' for an amphipod or '.' for empty.
+         01 WS-GOAL-STATE PIC X(27) VALUE SPACES.
+         01 WS-CUR-STATE PIC X(27) VALUE SPACES.
+         01 WS-QUERY-STATE PIC X(27) VALUE SPACES.
+         77 WS-CUR-COST PIC 9(8) VALUE 0.
+         77 WS-NEW-COST PIC 9(8) VALUE 0.
+
+      * Every distinct state reached during the search, with its best
+      * known cost so far and whether it has been settled. 20000 was
+      * not enough to even clear the worked example in the puzzle
+      * text; the folded depth-4 diagram has a bigger state space than
+      * part one's, so this cap is larger than d23a's.
+         01 WS-STATE-STR PIC X(27) VALUE SPACES OCCURS 800000 TIMES.
+         01 WS-STATE-COST PIC 9(8) VALUE 9999999 OCCURS 800000 TIMES.
+         01 WS-STATE-VISITED PIC 9 VALUE 0 OCCURS 800000 TIMES.
+         77 WS-STATE-COUNT PIC 9(6) VALUE 0.
+         77 WS-FOUND-IDX PIC 9(6) VALUE 0.
+         77 WS-MIN-IDX PIC 9(6) VALUE 0.
+         77 WS-MIN-COST PIC 9(8) VALUE 0.
+         77 WS-DONE PIC 9 VALUE 0.
+
+         77 R PIC 9(2) VALUE 0.
+         77 RT PIC 9(2) VALUE 0.
+         77 TD PIC 9(2) VALUE 0.
+         77 TARGETD PIC 9(2) VALUE 0.
+         77 DD PIC 9(2) VALUE 0.
+         77 DD2 PIC 9(2) VALUE 0.
+         77 OFS PIC 9(2) VALUE 0.
+         77 OFS2 PIC 9(2) VALUE 0.
+         77 HPOS PIC 9(2) VALUE 0.
+         77 HPOS2 PIC 9(2) VALUE 0.
+         77 DOORWAY PIC 9(2) VALUE 0.
+         77 C PIC 9(2) VALUE 0.
+         77 STEPS PIC 9(4) VALUE 0.
+         77 LETTER PIC X VALUE SPACE.
+         77 SETTLED PIC 9 VALUE 0.
+         77 RM-READY PIC 9 VALUE 0.
+         77 WS-PATH-LO PIC 9(2) VALUE 0.
+         77 WS-PATH-HI PIC 9(2) VALUE 0.
+         77 WS-PATH-EXCLUDE PIC 9(2) VALUE 0.
+         77 WS-PATH-CLEAR PIC 9 VALUE 0.
+         77 SIDX PIC 9(6) VALUE 0.
+
+         77 RESULT PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
-           COMPUTE RESULT = 1000 * 37 + 
-              100 * (3 + 4 + 8 + 9 + 5 + 5)
-             + 10 * (16 + 8 + 14 + 13)
-            + 7 + 13 + 14 + 10.
+           PERFORM 004-INIT-VALUES.
+           OPEN INPUT INPUTFILE.
+           PERFORM 002-READ UNTIL FILE-STATUS = 1.
+           CLOSE INPUTFILE.
+           PERFORM 007-FOLD-FOR-PART-2.
+           PERFORM 005-BUILD-GOAL.
+           PERFORM 006-BUILD-INITIAL.
+           PERFORM 010-SOLVE UNTIL WS-DONE = 1.
            DISPLAY RESULT.
            STOP RUN.
 
+       002-READ.
+           READ INPUTFILE
+             AT END MOVE 1 TO FILE-STATUS
+             NOT AT END PERFORM 003-PROCESS-RECORD
+           END-READ.
+
+      * Any line with a letter in the fourth column is one row of
+      * amphipod starting positions; everything else (the walls and
+      * the empty hallway row) is ignored.
+       003-PROCESS-RECORD.
+           IF REC-LEN >= 10 AND (INPUTRECORD(4:1) = 'A' OR 'B' OR
+           'C' OR 'D') THEN
+             ADD 1 TO WS-LINE-COUNT
+             MOVE INPUTRECORD(4:1) TO WS-ROOM-INIT(1, WS-LINE-COUNT)
+             MOVE INPUTRECORD(6:1) TO WS-ROOM-INIT(2, WS-LINE-COUNT)
+             MOVE INPUTRECORD(8:1) TO WS-ROOM-INIT(3, WS-LINE-COUNT)
+             MOVE INPUTRECORD(10:1) TO WS-ROOM-INIT(4, WS-LINE-COUNT)
+           END-IF.
+
+       004-INIT-VALUES.
+           MOVE 1 TO WS-VALUE(1).
+           MOVE 10 TO WS-VALUE(2).
+           MOVE 100 TO WS-VALUE(3).
+           MOVE 1000 TO WS-VALUE(4).
+
+      * The real puzzle's part two folds two extra rows into the
+      * diagram, between the top row (read into depth 1) and the
+      * bottom row (read into depth 2): "#D#C#B#A#" above "#D#B#A#C#".
+      * The bottom row read from the file moves down to depth 4, and
+      * the two fixed rows take depths 2 and 3.
+       007-FOLD-FOR-PART-2.
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > 4
+             MOVE WS-ROOM-INIT(R, 2) TO WS-ROOM-INIT(R, 4)
+           END-PERFORM.
+           MOVE 'D' TO WS-ROOM-INIT(1, 2).
+           MOVE 'C' TO WS-ROOM-INIT(2, 2).
+           MOVE 'B' TO WS-ROOM-INIT(3, 2).
+           MOVE 'A' TO WS-ROOM-INIT(4, 2).
+           MOVE 'D' TO WS-ROOM-INIT(1, 3).
+           MOVE 'B' TO WS-ROOM-INIT(2, 3).
+           MOVE 'A' TO WS-ROOM-INIT(3, 3).
+           MOVE 'C' TO WS-ROOM-INIT(4, 3).
+           MOVE 4 TO WS-DEPTH.
+
+       005-BUILD-GOAL.
+           MOVE SPACES TO WS-GOAL-STATE.
+           PERFORM VARYING HPOS FROM 1 BY 1 UNTIL HPOS > 11
+             MOVE '.' TO WS-GOAL-STATE(HPOS:1)
+           END-PERFORM.
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > 4
+             MOVE FUNCTION CHAR(FUNCTION ORD('A') + R - 1) TO LETTER
+             PERFORM VARYING DD FROM 1 BY 1 UNTIL DD > WS-DEPTH
+               COMPUTE OFS = 11 + (R - 1) * 4 + DD
+               MOVE LETTER TO WS-GOAL-STATE(OFS:1)
+             END-PERFORM
+           END-PERFORM.
+
+       006-BUILD-INITIAL.
+           MOVE SPACES TO WS-QUERY-STATE.
+           PERFORM VARYING HPOS FROM 1 BY 1 UNTIL HPOS > 11
+             MOVE '.' TO WS-QUERY-STATE(HPOS:1)
+           END-PERFORM.
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > 4
+             PERFORM VARYING DD FROM 1 BY 1 UNTIL DD > WS-DEPTH
+               COMPUTE OFS = 11 + (R - 1) * 4 + DD
+               MOVE WS-ROOM-INIT(R, DD) TO WS-QUERY-STATE(OFS:1)
+             END-PERFORM
+           END-PERFORM.
+           PERFORM 040-FIND-OR-ADD-STATE.
+           MOVE 0 TO WS-STATE-COST(WS-FOUND-IDX).
+
+      * One round of Dijkstra: settle the cheapest unvisited state
+      * and, unless it is the goal, expand its moves.
+       010-SOLVE.
+           PERFORM 020-FIND-MIN-UNVISITED.
+           IF WS-MIN-IDX = 0 OR WS-MIN-COST >= 9999999 THEN
+             MOVE 1 TO WS-DONE
+           ELSE
+             MOVE 1 TO WS-STATE-VISITED(WS-MIN-IDX)
+             IF WS-STATE-STR(WS-MIN-IDX) = WS-GOAL-STATE THEN
+               MOVE WS-STATE-COST(WS-MIN-IDX) TO RESULT
+               MOVE 1 TO WS-DONE
+             ELSE
+               MOVE WS-STATE-STR(WS-MIN-IDX) TO WS-CUR-STATE
+               MOVE WS-STATE-COST(WS-MIN-IDX) TO WS-CUR-COST
+               PERFORM 030-EXPAND-STATE
+             END-IF
+           END-IF.
+
+       020-FIND-MIN-UNVISITED.
+           MOVE 0 TO WS-MIN-IDX.
+           MOVE 9999999 TO WS-MIN-COST.
+           PERFORM VARYING SIDX FROM 1 BY 1 UNTIL SIDX > WS-STATE-COUNT
+             IF WS-STATE-VISITED(SIDX) = 0 AND
+             WS-STATE-COST(SIDX) < WS-MIN-COST THEN
+               MOVE WS-STATE-COST(SIDX) TO WS-MIN-COST
+               MOVE SIDX TO WS-MIN-IDX
+             END-IF
+           END-PERFORM.
 
+       030-EXPAND-STATE.
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > 4
+             PERFORM 031-TRY-ROOM-EXIT
+           END-PERFORM.
+           PERFORM VARYING HPOS FROM 1 BY 1 UNTIL HPOS > 11
+             PERFORM 035-TRY-HALLWAY-ENTER
+           END-PERFORM.
 
+      * Moves the topmost amphipod out of room R into every reachable
+      * hallway stopping spot, unless that amphipod is already
+      * settled (itself and everything below it already correct).
+       031-TRY-ROOM-EXIT.
+           MOVE 0 TO TD.
+           PERFORM VARYING DD FROM 1 BY 1 UNTIL DD > WS-DEPTH OR TD > 0
+             COMPUTE OFS = 11 + (R - 1) * 4 + DD
+             IF WS-CUR-STATE(OFS:1) NOT = '.' THEN
+               MOVE DD TO TD
+             END-IF
+           END-PERFORM.
+           IF TD = 0 THEN
+             EXIT PARAGRAPH
+           END-IF.
+           COMPUTE OFS = 11 + (R - 1) * 4 + TD.
+           MOVE WS-CUR-STATE(OFS:1) TO LETTER.
+           COMPUTE RT = FUNCTION ORD(LETTER) - FUNCTION ORD('A') + 1.
+           MOVE 1 TO SETTLED.
+           IF RT NOT = R THEN
+             MOVE 0 TO SETTLED
+           ELSE
+             COMPUTE DD2 = TD + 1
+             PERFORM VARYING DD2 FROM DD2 BY 1 UNTIL DD2 > WS-DEPTH
+               COMPUTE OFS2 = 11 + (R - 1) * 4 + DD2
+               IF WS-CUR-STATE(OFS2:1) NOT = LETTER THEN
+                 MOVE 0 TO SETTLED
+               END-IF
+             END-PERFORM
+           END-IF.
+           IF SETTLED = 1 THEN
+             EXIT PARAGRAPH
+           END-IF.
+           COMPUTE DOORWAY = 2 * R + 1.
+           PERFORM VARYING HPOS2 FROM 1 BY 1 UNTIL HPOS2 > 11
+             IF HPOS2 NOT = 3 AND HPOS2 NOT = 5 AND
+             HPOS2 NOT = 7 AND HPOS2 NOT = 9 THEN
+               IF WS-CUR-STATE(HPOS2:1) = '.' THEN
+                 COMPUTE WS-PATH-LO = FUNCTION MIN(DOORWAY, HPOS2)
+                 COMPUTE WS-PATH-HI = FUNCTION MAX(DOORWAY, HPOS2)
+                 MOVE 0 TO WS-PATH-EXCLUDE
+                 PERFORM 038-CHECK-HALL-PATH
+                 IF WS-PATH-CLEAR = 1 THEN
+                   COMPUTE STEPS = TD + FUNCTION ABS(HPOS2 - DOORWAY)
+                   COMPUTE WS-NEW-COST =
+                       WS-CUR-COST + STEPS * WS-VALUE(RT)
+                   MOVE WS-CUR-STATE TO WS-QUERY-STATE
+                   MOVE '.' TO WS-QUERY-STATE(OFS:1)
+                   MOVE LETTER TO WS-QUERY-STATE(HPOS2:1)
+                   PERFORM 040-FIND-OR-ADD-STATE
+                   PERFORM 045-RELAX
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
 
+      * Moves the amphipod sitting in the hallway at HPOS into its
+      * own room, if that room contains only its own kind and the
+      * hallway path to the doorway is clear.
+       035-TRY-HALLWAY-ENTER.
+           IF WS-CUR-STATE(HPOS:1) = '.' THEN
+             EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-CUR-STATE(HPOS:1) TO LETTER.
+           COMPUTE RT = FUNCTION ORD(LETTER) - FUNCTION ORD('A') + 1.
+           MOVE 1 TO RM-READY.
+           PERFORM VARYING DD FROM 1 BY 1 UNTIL DD > WS-DEPTH
+             COMPUTE OFS = 11 + (RT - 1) * 4 + DD
+             IF WS-CUR-STATE(OFS:1) NOT = '.' AND
+             WS-CUR-STATE(OFS:1) NOT = LETTER THEN
+               MOVE 0 TO RM-READY
+             END-IF
+           END-PERFORM.
+           IF RM-READY = 0 THEN
+             EXIT PARAGRAPH
+           END-IF.
+           MOVE 0 TO TARGETD.
+           PERFORM VARYING DD FROM WS-DEPTH BY -1
+               UNTIL DD < 1 OR TARGETD > 0
+             COMPUTE OFS = 11 + (RT - 1) * 4 + DD
+             IF WS-CUR-STATE(OFS:1) = '.' THEN
+               MOVE DD TO TARGETD
+             END-IF
+           END-PERFORM.
+           IF TARGETD = 0 THEN
+             EXIT PARAGRAPH
+           END-IF.
+           COMPUTE DOORWAY = 2 * RT + 1.
+           COMPUTE WS-PATH-LO = FUNCTION MIN(DOORWAY, HPOS).
+           COMPUTE WS-PATH-HI = FUNCTION MAX(DOORWAY, HPOS).
+           MOVE HPOS TO WS-PATH-EXCLUDE.
+           PERFORM 038-CHECK-HALL-PATH.
+           IF WS-PATH-CLEAR = 0 THEN
+             EXIT PARAGRAPH
+           END-IF.
+           COMPUTE OFS = 11 + (RT - 1) * 4 + TARGETD.
+           COMPUTE STEPS = TARGETD + FUNCTION ABS(HPOS - DOORWAY).
+           COMPUTE WS-NEW-COST = WS-CUR-COST + STEPS * WS-VALUE(RT).
+           MOVE WS-CUR-STATE TO WS-QUERY-STATE.
+           MOVE '.' TO WS-QUERY-STATE(HPOS:1).
+           MOVE LETTER TO WS-QUERY-STATE(OFS:1).
+           PERFORM 040-FIND-OR-ADD-STATE.
+           PERFORM 045-RELAX.
 
+      * Hallway cells strictly between (and including) WS-PATH-LO and
+      * WS-PATH-HI must be empty, except for WS-PATH-EXCLUDE, which
+      * is the moving amphipod's own current cell.
+       038-CHECK-HALL-PATH.
+           MOVE 1 TO WS-PATH-CLEAR.
+           PERFORM VARYING C FROM WS-PATH-LO BY 1 UNTIL C > WS-PATH-HI
+             IF C NOT = WS-PATH-EXCLUDE THEN
+               IF WS-CUR-STATE(C:1) NOT = '.' THEN
+                 MOVE 0 TO WS-PATH-CLEAR
+               END-IF
+             END-IF
+           END-PERFORM.
 
+      * Looks up WS-QUERY-STATE in the state table, adding it with a
+      * sentinel "unreached" cost if this is the first time it has
+      * been produced by any move.
+       040-FIND-OR-ADD-STATE.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING SIDX FROM 1 BY 1
+               UNTIL SIDX > WS-STATE-COUNT OR WS-FOUND-IDX > 0
+             IF WS-STATE-STR(SIDX) = WS-QUERY-STATE THEN
+               MOVE SIDX TO WS-FOUND-IDX
+             END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0 THEN
+             IF WS-STATE-COUNT >= 800000 THEN
+                DISPLAY 'STATE TABLE FULL: MORE THAN 800000 ENTRIES'
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+             END-IF
+             ADD 1 TO WS-STATE-COUNT
+             MOVE WS-QUERY-STATE TO WS-STATE-STR(WS-STATE-COUNT)
+             MOVE 9999999 TO WS-STATE-COST(WS-STATE-COUNT)
+             MOVE 0 TO WS-STATE-VISITED(WS-STATE-COUNT)
+             MOVE WS-STATE-COUNT TO WS-FOUND-IDX
+           END-IF.
 
-           
\ No newline at end of file
+       045-RELAX.
+           IF WS-NEW-COST < WS-STATE-COST(WS-FOUND-IDX) THEN
+             MOVE WS-NEW-COST TO WS-STATE-COST(WS-FOUND-IDX)
+           END-IF.
