@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d25.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROGRESSFILE ASSIGN TO "D25APROGRESS"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -14,8 +16,12 @@
          FD INPUTFILE.
          01 INPUTRECORD PIC X(139).
 
+         FD PROGRESSFILE.
+         01 PROGRESS-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 WS-SNAPSHOT-EVERY PIC 9(6) VALUE 10.
 
          01 WS-MAP OCCURS 139 TIMES.
            05 SC PIC X OCCURS 139 TIMES.
@@ -31,13 +37,16 @@
          77 M PIC 9(3) VALUE 137.
          77 N PIC 9(3) VALUE 139.
          77 RESULT PIC 9(6) VALUE 0.
+         77 WS-MOVED-COUNT PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
-           OPEN INPUT INPUTFILE. 
+           OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT PROGRESSFILE.
            PERFORM 004-STEP UNTIL K = 0.
+           CLOSE PROGRESSFILE.
            DISPLAY RESULT.
            STOP RUN.
 
@@ -54,6 +63,7 @@
        004-STEP.
            ADD 1 TO RESULT.
            MOVE 0 TO K.
+           MOVE 0 TO WS-MOVED-COUNT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
              PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
                MOVE '.' TO SC2(I, J)
@@ -69,6 +79,7 @@
                  END-IF
                  IF SC(I, J1) = '.' THEN
                    MOVE 1 TO K
+                   ADD 1 TO WS-MOVED-COUNT
                    MOVE '>' TO SC2(I, J1)
                  ELSE
                    MOVE '>' TO SC2(I, J)
@@ -94,8 +105,9 @@
                  IF I = M THEN 
                    MOVE 1 TO I1
                  END-IF
-                 IF SC(I1, J) = '.' THEN 
+                 IF SC(I1, J) = '.' THEN
                    MOVE 1 TO K
+                   ADD 1 TO WS-MOVED-COUNT
                    MOVE 'v' TO SC2(I1, J)
                  ELSE
                    MOVE 'v' TO SC2(I, J)
@@ -110,5 +122,19 @@
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
              PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
                MOVE SC2(I, J) TO SC(I, J)
-             END-PERFORM  
+             END-PERFORM
            END-PERFORM.
+
+      * Every WS-SNAPSHOT-EVERY steps, snapshot progress so a
+      * slow-to-settle herd can be seen to be moving instead of just
+      * waited on for the final step count. MOVED is the actual count
+      * of cucumbers that moved this step, not just whether any did.
+           IF FUNCTION MOD(RESULT, WS-SNAPSHOT-EVERY) = 0 THEN
+             MOVE SPACES TO PROGRESS-RECORD
+             STRING 'STEP ' DELIMITED BY SIZE
+                 RESULT DELIMITED BY SIZE
+                 ' MOVED: ' DELIMITED BY SIZE
+                 WS-MOVED-COUNT DELIMITED BY SIZE
+                 INTO PROGRESS-RECORD
+             WRITE PROGRESS-RECORD
+           END-IF.
