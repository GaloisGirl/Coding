@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d04.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKFILE ASSIGN TO "D04ARANK"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -16,7 +18,15 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(299).
 
+         FD RANKFILE.
+         01 RANK-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+         01 WS-WON PIC 9 VALUE 0 OCCURS 100 TIMES.
+         01 WS-WIN-ORDER PIC 9(3) VALUE 0 OCCURS 100 TIMES.
+         01 WS-WIN-SCORE PIC 9(8) VALUE 0 OCCURS 100 TIMES.
+         01 WS-WIN-COUNT PIC 9(3) VALUE 0.
+         01 WS-K-DISP PIC 9(3) VALUE 0.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
          01 WS-DRAWN PIC 99 VALUE 0 OCCURS 99 TIMES.         
@@ -45,10 +55,12 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
-           OPEN INPUT INPUTFILE. 
+           OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
-           CLOSE INPUTFILE.          
+           CLOSE INPUTFILE.
+           OPEN OUTPUT RANKFILE.
            PERFORM 007-DRAW-NUMBERS.
+           CLOSE RANKFILE.
            STOP RUN.
 
        002-READ.
@@ -102,6 +114,7 @@
 
        008-CHECK-IF-BINGO.
            PERFORM VARYING K FROM 1 BY 1 UNTIL K > M
+           IF WS-WON(K) = 0 THEN
       * columns
            PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 5
                MOVE 1 TO WS-PROD
@@ -109,7 +122,7 @@
                    COMPUTE WS-PROD = WS-PROD * WS-MARKED-NUMS(K, X, Y)
                END-PERFORM
                PERFORM 009-CHECK
-           END-PERFORM      
+           END-PERFORM
       * rows
            PERFORM VARYING X FROM 1 BY 1 UNTIL X > 5
                MOVE 1 TO WS-PROD
@@ -118,19 +131,48 @@
                END-PERFORM
                PERFORM 009-CHECK
            END-PERFORM
+           END-IF
 
            END-PERFORM.
 
+      * A board's win is recorded the first time any of its rows or
+      * columns completes; later completions on an already-won board
+      * are ignored so the ranking reflects the order boards finish,
+      * not how many lines each one happens to complete.
        009-CHECK.
-           IF WS-PROD = 1 THEN
+           IF WS-PROD = 1 AND WS-WON(K) = 0 THEN
+             MOVE 0 TO WS-SUM
              PERFORM VARYING X FROM 1 BY 1 UNTIL X > 5
                PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 5
                  IF WS-MARKED-NUMS(K, X, Y) = 0 THEN
-                   COMPUTE WS-SUM = WS-SUM + WS-BOARD-NUMS(K, X, Y) 
+                   COMPUTE WS-SUM = WS-SUM + WS-BOARD-NUMS(K, X, Y)
                  END-IF
                END-PERFORM
              END-PERFORM
              COMPUTE WS-RESULT = WS-SUM * WS-DRAWN(I)
-             DISPLAY 'Bingo! ' WS-RESULT
-             STOP RUN
+             MOVE 1 TO WS-WON(K)
+             ADD 1 TO WS-WIN-COUNT
+             MOVE K TO WS-WIN-ORDER(WS-WIN-COUNT)
+             MOVE WS-RESULT TO WS-WIN-SCORE(WS-WIN-COUNT)
+             IF WS-WIN-COUNT = 1 THEN
+                 DISPLAY 'Bingo! ' WS-RESULT
+             END-IF
+             PERFORM 010-LOG-RANK
            END-IF.
+
+      * Appends one line per board to the ranking report, in the
+      * order each board actually completes, instead of stopping the
+      * whole run at the very first winner.
+       010-LOG-RANK.
+           MOVE K TO WS-K-DISP.
+           MOVE SPACES TO RANK-RECORD.
+           STRING 'RANK ' DELIMITED BY SIZE
+               WS-WIN-COUNT DELIMITED BY SIZE
+               ' BOARD ' DELIMITED BY SIZE
+               WS-K-DISP DELIMITED BY SIZE
+               ' DRAW ' DELIMITED BY SIZE
+               WS-DRAWN(I) DELIMITED BY SIZE
+               ' SCORE ' DELIMITED BY SIZE
+               WS-RESULT DELIMITED BY SIZE
+               INTO RANK-RECORD.
+           WRITE RANK-RECORD.
