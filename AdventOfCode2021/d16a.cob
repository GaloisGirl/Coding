@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d16.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TREEFILE ASSIGN TO "D16ATREE"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -16,13 +18,26 @@
            DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(1318).
 
+         FD TREEFILE.
+         01 TREE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(4) COMP.
          01 N PIC 9(4) VALUE 1.
          01 WS-BITS PIC 9 VALUE 0 OCCURS 5272 TIMES.
-         01 VAL-DEC PIC 99 VALUE 0.
+         01 VAL-DEC PIC 9(5) VALUE 0.
          01 VAL-BIN PIC X(16) VALUE SPACE.
+         01 WS-VERSION PIC 9(2) VALUE 0.
+         01 WS-TYPE PIC 9(2) VALUE 0.
+         01 WS-LITERAL PIC 9(16) VALUE 0.
+         01 WS-STK-KIND PIC 9 VALUE 0 OCCURS 20 TIMES.
+         01 WS-STK-LIMIT PIC 9(5) VALUE 0 OCCURS 20 TIMES.
+         01 WS-STK-REMAIN PIC 9(5) VALUE 0 OCCURS 20 TIMES.
+         01 WS-STK-TOP PIC 9(2) VALUE 0.
+         01 WS-PACKET-DEPTH PIC 9(2) VALUE 0.
+         01 WS-DONE-CLOSING PIC 9 VALUE 0.
+         01 WS-INDENT PIC X(40) VALUE SPACES.
          77 D PIC 9.
          77 I PIC 9(4) VALUE 1.
          77 J PIC 9(4) VALUE 1.
@@ -36,8 +51,10 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT TREEFILE.
            PERFORM 002-READ.
-           CLOSE INPUTFILE.           
+           CLOSE TREEFILE.
+           CLOSE INPUTFILE.
            DISPLAY RESULT.
            STOP RUN.
 
@@ -79,57 +96,151 @@
            STRING WS-BITS(J) WS-BITS(J + 1) WS-BITS(J + 2) INTO VAL-BIN.
            PERFORM BIN-TO-DEC.
            ADD VAL-DEC TO RESULT.
+           MOVE VAL-DEC TO WS-VERSION.
            ADD 3 TO J.
 
       * the next three bits encode the packet type ID
            STRING WS-BITS(J) WS-BITS(J + 1) WS-BITS(J + 2) INTO VAL-BIN.
            PERFORM BIN-TO-DEC.
+           MOVE VAL-DEC TO WS-TYPE.
            ADD 3 TO J.
            IF VAL-DEC = 4 THEN
              PERFORM 005-PROCESS-PACKET-LITERAL
-           ELSE 
-             PERFORM 006-PROCESS-PACKET-OPERATOR  
+             PERFORM 011-LOG-LITERAL-PACKET
+             PERFORM 013-CASCADE-CLOSE
+           ELSE
+      * An operator packet is not complete when its header is parsed
+      * -- it only finishes once every sub-packet just pushed onto
+      * the stack has been consumed, so no cascade-close happens here.
+      * Its own nesting depth is the stack height before the child
+      * frame below gets pushed, so that is saved off first.
+             MOVE WS-STK-TOP TO WS-PACKET-DEPTH
+             PERFORM 006-PROCESS-PACKET-OPERATOR
+             PERFORM 012-LOG-OPERATOR-PACKET
            END-IF.
-           
+
        005-PROCESS-PACKET-LITERAL.
       *     DISPLAY '005-PROCESS-PACKET-LITERAL'.
       * Packets with type ID 4 represent a literal value
-      * Literal value packets encode a single binary number 
+      * Literal value packets encode a single binary number
       * the binary number is padded with leading zeroes
-      * until its length is a multiple of four bits, 
+      * until its length is a multiple of four bits,
       * and then it is broken into groups of four bits
       * Each group is prefixed by a 1 bit except the last group,
       *  which is prefixed by a 0 bit.
+           MOVE 0 TO WS-LITERAL.
            MOVE 1 TO Y.
            PERFORM UNTIL Y = 0
                MOVE WS-BITS(J) TO Y
+               MOVE 4 TO LEN
+               STRING WS-BITS(J + 1) WS-BITS(J + 2)
+                   WS-BITS(J + 3) WS-BITS(J + 4) INTO VAL-BIN
+               PERFORM BIN-TO-DEC
+               COMPUTE WS-LITERAL = WS-LITERAL * 16 + VAL-DEC
                ADD 5 TO J
            END-PERFORM.
 
        006-PROCESS-PACKET-OPERATOR.
       *     DISPLAY '005-PROCESS-PACKET-OPERATOR'.
       * An operator packet contains one or more packets.
-      * an operator packet can use one of two modes 
+      * an operator packet can use one of two modes
       * indicated by the bit immediately after the packet header
-      
+
            MOVE 0 TO VAL-BIN.
            MOVE WS-BITS(J) TO T.
            ADD 1 TO J.
 
-      * If the length type ID is 0, 
-      * then the next 15 bits are the total length in bits 
+      * If the length type ID is 0,
+      * then the next 15 bits are the total length in bits
       * of the sub-packets contained by this packet.
-           
+
            IF T = 0 THEN
              MOVE 15 TO LEN
            ELSE
-      * If the length type ID is 1, 
-      * then the next 11 bits are the number of sub-packets 
+      * If the length type ID is 1,
+      * then the next 11 bits are the number of sub-packets
       * immediately contained by this packet.
              MOVE 11 TO LEN
            END-IF.
+           MOVE SPACES TO VAL-BIN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
+             MOVE WS-BITS(J + I - 1) TO VAL-BIN(I:1)
+           END-PERFORM.
+           PERFORM BIN-TO-DEC.
            ADD LEN TO J.
 
+      * Pushes a stack frame so the flat bit-scan below can still
+      * recognize when every sub-packet of this operator has been
+      * consumed, which the version-sum logic alone never needed to
+      * track.
+           ADD 1 TO WS-STK-TOP.
+           IF T = 0 THEN
+             MOVE 0 TO WS-STK-KIND(WS-STK-TOP)
+             COMPUTE WS-STK-LIMIT(WS-STK-TOP) = J + VAL-DEC
+           ELSE
+             MOVE 1 TO WS-STK-KIND(WS-STK-TOP)
+             MOVE VAL-DEC TO WS-STK-REMAIN(WS-STK-TOP)
+           END-IF.
+
+      * Writes one line per literal packet to the tree dump: its
+      * nesting depth, version, type and decoded value.
+       011-LOG-LITERAL-PACKET.
+           MOVE SPACES TO TREE-RECORD.
+           STRING 'DEPTH ' DELIMITED BY SIZE
+               WS-STK-TOP DELIMITED BY SIZE
+               ' VERSION ' DELIMITED BY SIZE
+               WS-VERSION DELIMITED BY SIZE
+               ' TYPE ' DELIMITED BY SIZE
+               WS-TYPE DELIMITED BY SIZE
+               ' VALUE ' DELIMITED BY SIZE
+               WS-LITERAL DELIMITED BY SIZE
+               INTO TREE-RECORD.
+           WRITE TREE-RECORD.
+
+      * Writes one line per operator packet to the tree dump: its
+      * nesting depth, version and type. The operator's own value is
+      * not yet known when the header is parsed, so unlike a literal
+      * packet no VALUE field is emitted here.
+       012-LOG-OPERATOR-PACKET.
+           MOVE SPACES TO TREE-RECORD.
+           STRING 'DEPTH ' DELIMITED BY SIZE
+               WS-PACKET-DEPTH DELIMITED BY SIZE
+               ' VERSION ' DELIMITED BY SIZE
+               WS-VERSION DELIMITED BY SIZE
+               ' TYPE ' DELIMITED BY SIZE
+               WS-TYPE DELIMITED BY SIZE
+               ' OPERATOR' DELIMITED BY SIZE
+               INTO TREE-RECORD.
+           WRITE TREE-RECORD.
+
+      * A packet has just finished (either a literal packet's value
+      * was fully read, or an operator packet's header was parsed and
+      * its frame pushed). This walks back up the stack popping every
+      * frame that is now also complete, since closing a deeply
+      * nested packet can close several of its ancestors at once.
+       013-CASCADE-CLOSE.
+           MOVE 0 TO WS-DONE-CLOSING.
+           PERFORM UNTIL WS-DONE-CLOSING = 1
+             IF WS-STK-TOP = 0 THEN
+               MOVE 1 TO WS-DONE-CLOSING
+             ELSE
+               IF WS-STK-KIND(WS-STK-TOP) = 0 THEN
+                 IF J >= WS-STK-LIMIT(WS-STK-TOP) THEN
+                   SUBTRACT 1 FROM WS-STK-TOP
+                 ELSE
+                   MOVE 1 TO WS-DONE-CLOSING
+                 END-IF
+               ELSE
+                 SUBTRACT 1 FROM WS-STK-REMAIN(WS-STK-TOP)
+                 IF WS-STK-REMAIN(WS-STK-TOP) = 0 THEN
+                   SUBTRACT 1 FROM WS-STK-TOP
+                 ELSE
+                   MOVE 1 TO WS-DONE-CLOSING
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM.
+
        DEC-TO-BIN.
            MOVE SPACE TO VAL-BIN.
            PERFORM VARYING I FROM LEN BY -1 UNTIL I = 0
