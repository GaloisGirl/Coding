@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d10.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRFILE ASSIGN TO "D10AERR"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,11 +17,15 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(128).
 
+         FD ERRFILE.
+         01 ERR-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(3) COMP.
          01 WS-STACK PIC X OCCURS 100 TIMES.
          01 WS-RESULT PIC 9(8) VALUE 0.
+         01 WS-LINE-NUM PIC 9(6) VALUE 0.
          77 S PIC 9(3) VALUE 0.
          77 I PIC 9(3) VALUE 1.
          77 WRONG PIC 9 VALUE 0.
@@ -29,9 +35,11 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT ERRFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
-            
+           CLOSE ERRFILE.
+
            DISPLAY WS-RESULT.
            STOP RUN.
             
@@ -42,6 +50,7 @@
            END-READ.
 
        003-PROCESS-RECORD.
+           ADD 1 TO WS-LINE-NUM.
            MOVE 0 TO S.
            MOVE 0 TO WRONG.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > REC-LEN OR WRONG = 1
@@ -55,17 +64,37 @@
                IF X = ')' AND Y <> '(' THEN
                  ADD 3 TO WS-RESULT
                  MOVE 1 TO WRONG
+                 PERFORM 004-LOG-SYNTAX-ERROR
                ELSE IF X = ']' AND Y <> '[' THEN
                  ADD 57 TO WS-RESULT
                  MOVE 1 TO WRONG
+                 PERFORM 004-LOG-SYNTAX-ERROR
                ELSE IF X = '}' AND Y <> '{' THEN
                  ADD 1197 TO WS-RESULT
                  MOVE 1 TO WRONG
+                 PERFORM 004-LOG-SYNTAX-ERROR
                ELSE IF X = '>' AND Y <> '<' THEN
                  ADD 25137 TO WS-RESULT
                  MOVE 1 TO WRONG
+                 PERFORM 004-LOG-SYNTAX-ERROR
                END-IF
              END-IF
            END-PERFORM.
 
+      * Records exactly where and why each corrupted line failed, so
+      * the total syntax-error score can be traced back to the
+      * offending character instead of only the running tally.
+       004-LOG-SYNTAX-ERROR.
+           MOVE SPACES TO ERR-RECORD.
+           STRING 'LINE ' DELIMITED BY SIZE
+               WS-LINE-NUM DELIMITED BY SIZE
+               ' POSITION ' DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               ' EXPECTED CLOSER FOR ' DELIMITED BY SIZE
+               Y DELIMITED BY SIZE
+               ' FOUND ' DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               INTO ERR-RECORD.
+           WRITE ERR-RECORD.
+
 
