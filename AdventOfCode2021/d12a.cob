@@ -7,14 +7,21 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d12.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATHFILE ASSIGN TO "D12APATHS"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
-         01 INPUTRECORD PIC X(8).       
-         
+         01 INPUTRECORD PIC X(8).
+
+         FD PATHFILE.
+         01 PATH-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 WS-PATH-STR PIC X(200) VALUE SPACES.
+         01 WS-STR-PTR PIC 9(3) VALUE 1.
          01 N PIC 9(3) VALUE 0.
          01 M PIC 9(3) VALUE 0.
          01 NODE1 PIC X(5).
@@ -41,9 +48,11 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT PATHFILE.
            PERFORM 004-TRAVERSE.
+           CLOSE PATHFILE.
            DISPLAY RESULT.
-           STOP RUN. 
+           STOP RUN.
 
        002-READ.
            READ INPUTFILE
@@ -70,6 +79,7 @@
              MOVE Q-V(Q1, LEN) TO NODE1
              IF NODE1 = 'end' THEN
                ADD 1 TO RESULT
+               PERFORM 005-LOG-PATH
              ELSE
       * Add all adjascent not visited to queue
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
@@ -96,3 +106,25 @@
              END-IF
              ADD 1 TO Q1
            END-PERFORM.
+
+      * Writes out every distinct start-to-end route found, not just
+      * the final count, so a given route can be confirmed to honor
+      * the small-cave visit rule by inspection.
+       005-LOG-PATH.
+           MOVE SPACES TO WS-PATH-STR.
+           MOVE 1 TO WS-STR-PTR.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LEN
+             IF J > 1 THEN
+               STRING ',' DELIMITED BY SIZE
+                   INTO WS-PATH-STR WITH POINTER WS-STR-PTR
+             END-IF
+             STRING Q-V(Q1, J) DELIMITED BY SPACE
+                 INTO WS-PATH-STR WITH POINTER WS-STR-PTR
+           END-PERFORM.
+           MOVE SPACES TO PATH-RECORD.
+           STRING 'PATH ' DELIMITED BY SIZE
+               RESULT DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-PATH-STR DELIMITED BY SIZE
+               INTO PATH-RECORD.
+           WRITE PATH-RECORD.
