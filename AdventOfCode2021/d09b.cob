@@ -7,14 +7,20 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d09.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BASINFILE ASSIGN TO "D09BBASIN"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(100).
 
+         FD BASINFILE.
+         01 BASIN-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 WS-BASIN-ID PIC 9(4) VALUE 0.
          01 WS-MAP OCCURS 100 TIMES.
            05 WS-POINT PIC 9 OCCURS 100 TIMES.
          01 WS-LOWS OCCURS 100 TIMES.
@@ -44,7 +50,9 @@
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-FIND-LOWS.
+           OPEN OUTPUT BASINFILE.
            PERFORM 005-FIND-BASSINS.
+           CLOSE BASINFILE.
            SORT WS_MAX-AREAS DESCENDING WS-MAX.
            COMPUTE WS-RESULT = WS-MAX(1) * WS-MAX(2) * WS-MAX(3).          
            DISPLAY WS-RESULT.
@@ -96,11 +104,13 @@
            END-PERFORM.
 
        006-MEASURE-BASIN.
+           ADD 1 TO WS-BASIN-ID.
            MOVE 0 TO WS-AREA.
            MOVE 1 TO S.
            MOVE I TO WS-STACK-X(1).
            MOVE J TO WS-STACK-Y(1).
            PERFORM 007-STACK-LOOP UNTIL S = 0.
+           PERFORM 008-LOG-BASIN-SUMMARY.
            ADD 1 TO J.
            MOVE WS-AREA TO WS-MAX(J).
 
@@ -125,6 +135,7 @@
            END-IF.
             
            ADD 1 TO WS-AREA.
+           PERFORM 009-LOG-BASIN-CELL.
 
            IF X > 1 THEN
              ADD 1 TO S
@@ -146,6 +157,36 @@
 
            IF Y < N THEN
              ADD 1 TO S
-             COMPUTE WS-STACK-X(S) = X 
+             COMPUTE WS-STACK-X(S) = X
              COMPUTE WS-STACK-Y(S) = Y + 1
            END-IF.
+
+      * Exports every cell claimed by the current basin, so the flood
+      * fill's boundary can be checked cell-by-cell instead of only
+      * trusting the final area total.
+       009-LOG-BASIN-CELL.
+           MOVE SPACES TO BASIN-RECORD.
+           STRING 'BASIN ' DELIMITED BY SIZE
+               WS-BASIN-ID DELIMITED BY SIZE
+               ' ROW ' DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               ' COL ' DELIMITED BY SIZE
+               Y DELIMITED BY SIZE
+               INTO BASIN-RECORD.
+           WRITE BASIN-RECORD.
+
+      * Writes the basin's low point and final area once the flood
+      * fill from that point has fully drained, as a summary line
+      * bracketing the per-cell detail above.
+       008-LOG-BASIN-SUMMARY.
+           MOVE SPACES TO BASIN-RECORD.
+           STRING 'BASIN ' DELIMITED BY SIZE
+               WS-BASIN-ID DELIMITED BY SIZE
+               ' LOW-POINT ROW ' DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               ' COL ' DELIMITED BY SIZE
+               J DELIMITED BY SIZE
+               ' AREA ' DELIMITED BY SIZE
+               WS-AREA DELIMITED BY SIZE
+               INTO BASIN-RECORD.
+           WRITE BASIN-RECORD.
