@@ -7,12 +7,17 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d11.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STEPFILE ASSIGN TO "D11ASTEPS"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC 9(10).
 
+         FD STEPFILE.
+         01 STEP-RECORD PIC X(60).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-MAP OCCURS 10 TIMES.
@@ -23,6 +28,9 @@
            05 WS-MUST-FLASH-X PIC 99.
            05 WS-MUST-FLASH-Y PIC 99.
          01 WS-RESULT PIC 9(6) VALUE 0.
+         01 WS-RESULT-PREV PIC 9(6) VALUE 0.
+         01 WS-STEP-NUM PIC 9(3) VALUE 0.
+         01 WS-STEP-FLASHES PIC 9(6) VALUE 0.
          77 I PIC 9(3) VALUE 1.
          77 J PIC 9(3) VALUE 1.
          77 K PIC 9(3) VALUE 1.
@@ -38,9 +46,14 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
-           PERFORM 004-STEP 100 TIMES.
+           OPEN OUTPUT STEPFILE.
+           PERFORM VARYING WS-STEP-NUM FROM 1 BY 1 UNTIL WS-STEP-NUM > 100
+             PERFORM 004-STEP
+             PERFORM 007-LOG-STEP
+           END-PERFORM.
+           CLOSE STEPFILE.
            DISPLAY WS-RESULT.
-           STOP RUN.       
+           STOP RUN.
            
        002-READ.
            READ INPUTFILE
@@ -146,8 +159,24 @@
              COMPUTE WS-MUST-FLASH-Y(Q2) = Y - 1
            END-IF.
 
-           IF Y < N THEN 
+           IF Y < N THEN
              ADD 1 TO Q2
              COMPUTE WS-MUST-FLASH-X(Q2) = X
              COMPUTE WS-MUST-FLASH-Y(Q2) = Y + 1
            END-IF.
+
+      * Writes the flash count produced by this single step, not just
+      * the running grand total, so a spike or a quiet stretch in the
+      * simulation is visible without recomputing it by hand.
+       007-LOG-STEP.
+           COMPUTE WS-STEP-FLASHES = WS-RESULT - WS-RESULT-PREV.
+           MOVE WS-RESULT TO WS-RESULT-PREV.
+           MOVE SPACES TO STEP-RECORD.
+           STRING 'STEP ' DELIMITED BY SIZE
+               WS-STEP-NUM DELIMITED BY SIZE
+               ' FLASHES ' DELIMITED BY SIZE
+               WS-STEP-FLASHES DELIMITED BY SIZE
+               ' TOTAL ' DELIMITED BY SIZE
+               WS-RESULT DELIMITED BY SIZE
+               INTO STEP-RECORD.
+           WRITE STEP-RECORD.
