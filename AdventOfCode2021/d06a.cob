@@ -7,32 +7,49 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d06.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMFILE ASSIGN TO "D06PARM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARM-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC 9.
-      * input was modified to have 1 number per line   
-         
+      * input was modified to have 1 number per line
+
+      * Number of simulated days, read at startup instead of
+      * compiled in, so other runs aren't tied to 80.
+         FD PARMFILE.
+         01 PARM-RECORD PIC 9(4).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
-         01 N PIC 9(8) VALUE 0.
-         01 M PIC 9(8) VALUE 0.
-         01 I PIC 9(8) VALUE 1.
-         01 WS-FISH PIC 9 VALUE 9 OCCURS 1000000 TIMES.
+         01 PARM-STATUS PIC X(2) VALUE SPACES.
+         01 WS-DAYS PIC 9(4) VALUE 80.
+
+      * Tracked as a histogram of fish counted by timer value (1 =
+      * timer 0, ... 9 = timer 8) instead of one array slot per fish.
+      * A long run's population grows far too large to hold one slot
+      * per individual fish, but the histogram stays 9 entries wide
+      * no matter how many days are simulated.
+         01 WS-FISH-COUNT PIC 9(18) VALUE 0 OCCURS 9 TIMES.
+         01 WS-SPAWN-COUNT PIC 9(18) VALUE 0.
+         01 WS-TOTAL PIC 9(18) VALUE 0.
+         01 WS-IDX PIC 99 VALUE 1.
        LOCAL-STORAGE SECTION.
 
        PROCEDURE DIVISION.
        001-MAIN.
+            PERFORM 005-LOAD-SIM-DAYS.
             OPEN INPUT INPUTFILE.
             PERFORM 002-READ UNTIL FILE-STATUS = 1.
             CLOSE INPUTFILE.
-            COMPUTE N = I - 1.
-            PERFORM 004-NEXT-DAY 80 TIMES.
-            DISPLAY N.
+            PERFORM 004-NEXT-DAY WS-DAYS TIMES.
+            PERFORM 006-SUM-POPULATION.
+            DISPLAY WS-TOTAL.
             STOP RUN.
-            
+
        002-READ.
             READ INPUTFILE
                 AT END MOVE 1 TO FILE-STATUS
@@ -40,19 +57,34 @@
             END-READ.
 
        003-PROCESS-RECORD.
-           COMPUTE WS-FISH(I) = FUNCTION NUMVAL(INPUTRECORD).
-           ADD 1 TO I.
+           COMPUTE WS-IDX = FUNCTION NUMVAL(INPUTRECORD) + 1.
+           ADD 1 TO WS-FISH-COUNT(WS-IDX).
 
+      * One simulated day shifts every bucket down a timer value, and
+      * the fish that were at timer 0 both reset to timer 6 and spawn
+      * an equal number of new fish at timer 8.
        004-NEXT-DAY.
-           MOVE N TO M.
-           MOVE 1 TO I.
-           PERFORM UNTIL I > M
-             IF WS-FISH(I) = 0 THEN
-                MOVE 6 TO WS-FISH(I)
-                ADD 1 TO N
-                MOVE 8 TO  WS-FISH(N)
-             ELSE
-               COMPUTE WS-FISH(I) = WS-FISH(I) - 1
-             END-IF
-             ADD 1 TO I                                                     
+           MOVE WS-FISH-COUNT(1) TO WS-SPAWN-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+             MOVE WS-FISH-COUNT(WS-IDX + 1) TO WS-FISH-COUNT(WS-IDX)
            END-PERFORM.
+           ADD WS-SPAWN-COUNT TO WS-FISH-COUNT(7).
+           MOVE WS-SPAWN-COUNT TO WS-FISH-COUNT(9).
+
+       006-SUM-POPULATION.
+           MOVE 0 TO WS-TOTAL.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+             ADD WS-FISH-COUNT(WS-IDX) TO WS-TOTAL
+           END-PERFORM.
+
+      * A missing parameter file (status other than "00") just means
+      * the compiled-in simulation length of 80 days is used.
+       005-LOAD-SIM-DAYS.
+           OPEN INPUT PARMFILE.
+           IF PARM-STATUS = "00" THEN
+              READ PARMFILE
+              MOVE PARM-RECORD TO WS-DAYS
+              CLOSE PARMFILE
+           ELSE
+              CLOSE PARMFILE
+           END-IF.
