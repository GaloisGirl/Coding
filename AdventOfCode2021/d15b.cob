@@ -8,13 +8,18 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d15.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROUTEFILE ASSIGN TO "D15BROUTE"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
-         FD INPUTFILE.         
+         FD INPUTFILE.
          01 INPUTRECORD PIC X(100).
 
+         FD ROUTEFILE.
+         01 ROUTE-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 N CONSTANT AS 100.
@@ -24,7 +29,15 @@
            05 WS-COST PIC 9(6) VALUE 999999 OCCURS 500 TIMES.
          01 WS-STP-ARR OCCURS 500 TIMES.
            05 WS-STP PIC 9 VALUE 0 OCCURS 500 TIMES.
+         01 WS-PARENT-X-ARR OCCURS 500 TIMES.
+           05 WS-PARENT-X PIC 9(3) VALUE 0 OCCURS 500 TIMES.
+         01 WS-PARENT-Y-ARR OCCURS 500 TIMES.
+           05 WS-PARENT-Y PIC 9(3) VALUE 0 OCCURS 500 TIMES.
          01 WS-STP-SIZE PIC 9(6) VALUE 0.
+         01 WS-ROUTE-X PIC 9(3) OCCURS 3000 TIMES.
+         01 WS-ROUTE-Y PIC 9(3) OCCURS 3000 TIMES.
+         01 WS-ROUTE-LEN PIC 9(4) VALUE 0.
+         01 WS-STEP-NUM PIC 9(4) VALUE 0.
          77 I PIC 9(3) VALUE 1.
          77 J PIC 9(3) VALUE 1.
          77 K PIC 9(3) VALUE 1.
@@ -119,10 +132,64 @@
       * and weight of edge u-v, is less than the distance value of v, 
       * then update the distance value of v. 
            IF WS-COST(X, Y) > WS-COST(I, J) + WS-MAP(X, Y) THEN
-             COMPUTE WS-COST(X, Y) = WS-COST(I, J) + WS-MAP(X, Y) 
+             COMPUTE WS-COST(X, Y) = WS-COST(I, J) + WS-MAP(X, Y)
+             MOVE I TO WS-PARENT-X(X, Y)
+             MOVE J TO WS-PARENT-Y(X, Y)
            END-IF.
 
        008-END.
            COMPUTE RESULT = WS-COST(5 * N, 5 * N).
+           OPEN OUTPUT ROUTEFILE.
+           PERFORM 009-BUILD-ROUTE.
+           PERFORM 010-WRITE-ROUTE.
+           CLOSE ROUTEFILE.
            DISPLAY RESULT.
            STOP RUN.
+
+      * Walks the parent links left behind by Dijkstra's relaxation
+      * step backward from the destination to the source, so the
+      * actual cheapest route can be replayed, not just its cost.
+       009-BUILD-ROUTE.
+           COMPUTE X = 5 * N.
+           COMPUTE Y = 5 * N.
+           MOVE 0 TO WS-ROUTE-LEN.
+           PERFORM UNTIL X = 1 AND Y = 1
+             IF WS-ROUTE-LEN >= 3000 THEN
+                DISPLAY 'ROUTE TABLE FULL: PATH LONGER THAN 3000 CELLS'
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+             END-IF
+             ADD 1 TO WS-ROUTE-LEN
+             MOVE X TO WS-ROUTE-X(WS-ROUTE-LEN)
+             MOVE Y TO WS-ROUTE-Y(WS-ROUTE-LEN)
+             MOVE WS-PARENT-X(X, Y) TO K
+             MOVE WS-PARENT-Y(X, Y) TO L
+             MOVE K TO X
+             MOVE L TO Y
+           END-PERFORM.
+           IF WS-ROUTE-LEN >= 3000 THEN
+              DISPLAY 'ROUTE TABLE FULL: PATH LONGER THAN 3000 CELLS'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           ADD 1 TO WS-ROUTE-LEN.
+           MOVE 1 TO WS-ROUTE-X(WS-ROUTE-LEN).
+           MOVE 1 TO WS-ROUTE-Y(WS-ROUTE-LEN).
+
+      * Emits the route in travel order (source to destination), one
+      * line per visited cell, since the walk-back above produces it
+      * in reverse.
+       010-WRITE-ROUTE.
+           MOVE 0 TO WS-STEP-NUM.
+           PERFORM VARYING I FROM WS-ROUTE-LEN BY -1 UNTIL I < 1
+             ADD 1 TO WS-STEP-NUM
+             MOVE SPACES TO ROUTE-RECORD
+             STRING 'STEP ' DELIMITED BY SIZE
+                 WS-STEP-NUM DELIMITED BY SIZE
+                 ' ROW ' DELIMITED BY SIZE
+                 WS-ROUTE-X(I) DELIMITED BY SIZE
+                 ' COL ' DELIMITED BY SIZE
+                 WS-ROUTE-Y(I) DELIMITED BY SIZE
+                 INTO ROUTE-RECORD
+             WRITE ROUTE-RECORD
+           END-PERFORM.
