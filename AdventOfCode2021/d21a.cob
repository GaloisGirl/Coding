@@ -2,10 +2,24 @@
        PROGRAM-ID. AOC-2021-21-2.
        AUTHOR. ANNA KOSIERADZKA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "D21PARM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Starting pawn positions, read at startup instead of compiled
+      * in, so other games aren't tied to 1 and 3.
+         FD PARMFILE.
+         01 PARM-RECORD.
+           05 PARM-P1 PIC 9.
+           05 PARM-P2 PIC 9.
+
        WORKING-STORAGE SECTION.
-      *   77 P1 PIC 9 VALUE 4.
-      *   77 P2 PIC 9 VALUE 8.
+         01 PARM-STATUS PIC X(2) VALUE SPACES.
          77 P1 PIC 9 VALUE 1.
          77 P2 PIC 9 VALUE 3.
          77 SCORE1 PIC 9(4) VALUE 0.
@@ -19,7 +33,8 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
-      * The game immediately ends as a win for any player 
+           PERFORM 005-LOAD-START-POSITIONS.
+      * The game immediately ends as a win for any player
       * whose score reaches at least 1000.
            PERFORM 002-TURN UNTIL SCORE1 >= 1000 OR SCORE2 >= 1000.
            COMPUTE RESULT = DIE-COUNT * FUNCTION MIN(SCORE1 SCORE2)
@@ -59,6 +74,19 @@
                ADD 10 TO SCORE2
              ELSE
                ADD P2 TO SCORE2
-             END-IF  
+             END-IF
              MOVE 1 TO PLAYER
            END-IF.
+
+      * A missing parameter file (status other than "00") just means
+      * the compiled-in starting positions of 1 and 3 are used.
+       005-LOAD-START-POSITIONS.
+           OPEN INPUT PARMFILE.
+           IF PARM-STATUS = "00" THEN
+              READ PARMFILE
+              MOVE PARM-P1 TO P1
+              MOVE PARM-P2 TO P2
+              CLOSE PARMFILE
+           ELSE
+              CLOSE PARMFILE
+           END-IF.
