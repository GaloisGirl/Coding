@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d14.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRENDFILE ASSIGN TO "D14BTREND"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -16,6 +18,9 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(20).
 
+         FD TRENDFILE.
+         01 TREND-RECORD PIC X(700).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
@@ -28,13 +33,16 @@
            05 WS-CREATED PIC 9(16) VALUE 0.
            05 WS-BROKEN PIC 9(16) VALUE 0.
          01 WS-LETTERS PIC 9(16) VALUE 0 OCCURS 26 TIMES.
+         01 WS-STEP-NUM PIC 9(3) VALUE 0.
+         01 WS-STR-PTR PIC 9(4) VALUE 1.
+         01 WS-LETTER-CHAR PIC X.
 
          77 I PIC 9(16) VALUE 1.
          77 J PIC 9(16) VALUE 1.
          77 K PIC 9(16) VALUE 1.
          77 N PIC 9(16) VALUE 1.
-         77 M PIC 9(16) VALUE 1. 
-         77 N-MAX PIC 9(16) VALUE 0. 
+         77 M PIC 9(16) VALUE 1.
+         77 N-MAX PIC 9(16) VALUE 0.
          77 N-MIN PIC 9(16) VALUE 0.
          77 RESULT PIC 9(16) VALUE 0.
 
@@ -45,7 +53,12 @@
            CLOSE INPUTFILE.
            COMPUTE M = J - 1.
            PERFORM 006-INIT-COUNTS.
-           PERFORM 006-STEP 40 TIMES.
+           OPEN OUTPUT TRENDFILE.
+           PERFORM VARYING WS-STEP-NUM FROM 1 BY 1 UNTIL WS-STEP-NUM > 40
+             PERFORM 006-STEP
+             PERFORM 008-LOG-LETTER-FREQ
+           END-PERFORM.
+           CLOSE TRENDFILE.
            PERFORM 007-COUNT-LETTERS.
            STOP RUN.
 
@@ -127,3 +140,25 @@
 
            COMPUTE RESULT = N-MAX - N-MIN.
            DISPLAY RESULT.
+
+      * Writes the full letter-count breakdown after each pair
+      * insertion step, so the polymer's growth can be tracked
+      * letter-by-letter instead of only at the final step.
+       008-LOG-LETTER-FREQ.
+           MOVE SPACES TO TREND-RECORD.
+           MOVE 1 TO WS-STR-PTR.
+           STRING 'STEP ' DELIMITED BY SIZE
+               WS-STEP-NUM DELIMITED BY SIZE
+               INTO TREND-RECORD WITH POINTER WS-STR-PTR.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+             IF WS-LETTERS(I) > 0 THEN
+               COMPUTE J = I + FUNCTION ORD('A') - 1
+               MOVE FUNCTION CHAR(J) TO WS-LETTER-CHAR
+               STRING ' ' DELIMITED BY SIZE
+                   WS-LETTER-CHAR DELIMITED BY SIZE
+                   '=' DELIMITED BY SIZE
+                   WS-LETTERS(I) DELIMITED BY SIZE
+                   INTO TREND-RECORD WITH POINTER WS-STR-PTR
+             END-IF
+           END-PERFORM.
+           WRITE TREND-RECORD.
