@@ -7,14 +7,20 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d03.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRACEFILE ASSIGN TO "D03BTRACE"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
          FD INPUTFILE.
-         01 INPUTRECORD PIC X(12).         
+         01 INPUTRECORD PIC X(12).
+
+         FD TRACEFILE.
+         01 TRACE-RECORD PIC X(400).
 
        WORKING-STORAGE SECTION.
+         01 WS-BIT-DISP PIC 9(2) VALUE 0.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 N PIC 9(2) VALUE 12.
          01 M PIC 9(4) VALUE 1000.
@@ -40,13 +46,25 @@
          01 WS-CO2-ROWS PIC 9(4).
          01 WS-OXY-BAD-BIT PIC X.
          01 WS-CO2-BAD-BIT PIC X.
+         01 WS-OXY-ONES PIC 9(4) VALUE 0.
+         01 WS-OXY-ZEROS PIC 9(4) VALUE 0.
+         01 WS-CO2-ONES PIC 9(4) VALUE 0.
+         01 WS-CO2-ZEROS PIC 9(4) VALUE 0.
+         01 WS-OXY-ELIM-SAMPLE PIC X(60) VALUE SPACES.
+         01 WS-CO2-ELIM-SAMPLE PIC X(60) VALUE SPACES.
+         01 WS-OXY-ELIM-COUNT PIC 9(4) VALUE 0.
+         01 WS-CO2-ELIM-COUNT PIC 9(4) VALUE 0.
+         01 WS-ELIM-SAMPLE-MAX PIC 9(4) VALUE 4.
+         01 WS-ELIM-PTR UNSIGNED-INT VALUE 1.
 
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT TRACEFILE.
            PERFORM 004-FILTER-NUMBERS.
+           CLOSE TRACEFILE.
            PERFORM 006-COMPUTE-DECIMALS.
            COMPUTE WS-RESULT = WS-OXY-DEC * WS-CO2-DEC.
            DISPLAY WS-RESULT.
@@ -76,6 +94,15 @@
            END-PERFORM.
 
        005-FILTER-BY-BIT.
+           COMPUTE WS-OXY-ONES = WS-COUNTS-OXY(I).
+           COMPUTE WS-OXY-ZEROS = WS-OXY-ROWS - WS-COUNTS-OXY(I).
+           COMPUTE WS-CO2-ONES = WS-COUNTS-CO2(I).
+           COMPUTE WS-CO2-ZEROS = WS-CO2-ROWS - WS-COUNTS-CO2(I).
+           MOVE SPACES TO WS-OXY-ELIM-SAMPLE.
+           MOVE SPACES TO WS-CO2-ELIM-SAMPLE.
+           MOVE 0 TO WS-OXY-ELIM-COUNT.
+           MOVE 0 TO WS-CO2-ELIM-COUNT.
+
       * zeros dominate => we want 0 at bit i
            IF WS-COUNTS-OXY(I) < WS-OXY-ROWS / 2 THEN
                MOVE '1' TO  WS-OXY-BAD-BIT
@@ -83,10 +110,10 @@
                MOVE '0' TO  WS-OXY-BAD-BIT
            END-IF.
 
-      * 1s dominate => we want 0 at bit i  
+      * 1s dominate => we want 0 at bit i
            IF WS-COUNTS-CO2(I) >= WS-CO2-ROWS / 2 THEN
               MOVE '1' TO WS-CO2-BAD-BIT
-           ELSE 
+           ELSE
               MOVE '0' TO WS-CO2-BAD-BIT
            END-IF.
 
@@ -95,6 +122,15 @@
                IF WS-ARRAY(J)(I:1) = WS-OXY-BAD-BIT THEN
                  MOVE 0 TO WS-OXY-FLAG(J)
                  SUBTRACT 1 FROM WS-OXY-ROWS
+                 IF WS-OXY-ELIM-COUNT < WS-ELIM-SAMPLE-MAX THEN
+                    COMPUTE WS-ELIM-PTR =
+                        WS-OXY-ELIM-COUNT * 14 + 1
+                    STRING WS-ARRAY(J) DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        INTO WS-OXY-ELIM-SAMPLE
+                        WITH POINTER WS-ELIM-PTR
+                 END-IF
+                 ADD 1 TO WS-OXY-ELIM-COUNT
                  PERFORM VARYING K FROM I BY 1 UNTIL K > N
                    IF WS-ARRAY(J)(K:1) = '1' THEN
                      SUBTRACT 1 FROM WS-COUNTS-OXY(K)
@@ -107,6 +143,15 @@
               IF WS-ARRAY(J)(I:1) = WS-CO2-BAD-BIT THEN
                 MOVE 0 TO WS-CO2-FLAG(J)
                 SUBTRACT 1 FROM WS-CO2-ROWS
+                 IF WS-CO2-ELIM-COUNT < WS-ELIM-SAMPLE-MAX THEN
+                    COMPUTE WS-ELIM-PTR =
+                        WS-CO2-ELIM-COUNT * 14 + 1
+                    STRING WS-ARRAY(J) DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        INTO WS-CO2-ELIM-SAMPLE
+                        WITH POINTER WS-ELIM-PTR
+                 END-IF
+                 ADD 1 TO WS-CO2-ELIM-COUNT
                  PERFORM VARYING K FROM I BY 1 UNTIL K > N
                    IF WS-ARRAY(J)(K:1) = '1' THEN
                      SUBTRACT 1 FROM WS-COUNTS-CO2(K)
@@ -124,6 +169,47 @@
              END-IF
            END-PERFORM.
 
+           PERFORM 009-LOG-TRACE.
+
+      * Records the elimination criterion chosen at each bit position,
+      * the 0/1 tally that drove it, how many candidates survived, and
+      * a bounded sample of the specific readings dropped (with the
+      * total count, since a real input can eliminate far more entries
+      * per bit than any fixed-width record could hold), so a wrong
+      * final rating can be traced back to the bit where the two lists
+      * diverged.
+       009-LOG-TRACE.
+           MOVE I TO WS-BIT-DISP.
+           MOVE SPACES TO TRACE-RECORD.
+           STRING 'BIT ' DELIMITED BY SIZE
+               WS-BIT-DISP DELIMITED BY SIZE
+               ' OXY-ONES=' DELIMITED BY SIZE
+               WS-OXY-ONES DELIMITED BY SIZE
+               ' OXY-ZEROS=' DELIMITED BY SIZE
+               WS-OXY-ZEROS DELIMITED BY SIZE
+               ' OXY-DISCARD-BIT=' DELIMITED BY SIZE
+               WS-OXY-BAD-BIT DELIMITED BY SIZE
+               ' OXY-REMAINING=' DELIMITED BY SIZE
+               WS-OXY-ROWS DELIMITED BY SIZE
+               ' OXY-ELIMINATED-COUNT=' DELIMITED BY SIZE
+               WS-OXY-ELIM-COUNT DELIMITED BY SIZE
+               ' OXY-ELIMINATED-SAMPLE=' DELIMITED BY SIZE
+               WS-OXY-ELIM-SAMPLE DELIMITED BY SIZE
+               ' CO2-ONES=' DELIMITED BY SIZE
+               WS-CO2-ONES DELIMITED BY SIZE
+               ' CO2-ZEROS=' DELIMITED BY SIZE
+               WS-CO2-ZEROS DELIMITED BY SIZE
+               ' CO2-DISCARD-BIT=' DELIMITED BY SIZE
+               WS-CO2-BAD-BIT DELIMITED BY SIZE
+               ' CO2-REMAINING=' DELIMITED BY SIZE
+               WS-CO2-ROWS DELIMITED BY SIZE
+               ' CO2-ELIMINATED-COUNT=' DELIMITED BY SIZE
+               WS-CO2-ELIM-COUNT DELIMITED BY SIZE
+               ' CO2-ELIMINATED-SAMPLE=' DELIMITED BY SIZE
+               WS-CO2-ELIM-SAMPLE DELIMITED BY SIZE
+               INTO TRACE-RECORD.
+           WRITE TRACE-RECORD.
+
        006-COMPUTE-DECIMALS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                COMPUTE WS-OXY-DEC = WS-OXY-DEC * 2
