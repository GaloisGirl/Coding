@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d10.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMPLETEFILE ASSIGN TO "D10BCOMPLETE"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,13 +17,19 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(128).
 
+         FD COMPLETEFILE.
+         01 COMPLETE-RECORD PIC X(160).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(3) COMP.
          01 WS-STACK PIC X OCCURS 100 TIMES.
          01 WS-RESULT PIC 9(16) VALUE 0.
-         01 WS-LINE PIC X(128).     
+         01 WS-LINE PIC X(128).
          01 WS-LINE-SCORE PIC 9(16) VALUE 0.
+         01 WS-LINE-NUM PIC 9(6) VALUE 0.
+         01 WS-COMPLETION PIC X(100) VALUE SPACES.
+         01 WS-STR-PTR PIC 9(3) VALUE 1.
          01 WS-ARR OCCURS 100 TIMES.
            05 WS-SCORES PIC 9(16) VALUE 0.
          77 S PIC 9(3) VALUE 0.
@@ -35,9 +43,11 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT COMPLETEFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
-           PERFORM 005-FIND-MIDDLE-SCORE. 
+           CLOSE COMPLETEFILE.
+           PERFORM 005-FIND-MIDDLE-SCORE.
            DISPLAY WS-RESULT.
            STOP RUN.
             
@@ -48,6 +58,7 @@
            END-READ.
 
        003-PROCESS-RECORD.
+           ADD 1 TO WS-LINE-NUM.
            MOVE INPUTRECORD TO WS-LINE.
            MOVE 0 TO S.
            MOVE 0 TO WRONG.        
@@ -76,6 +87,8 @@
 
        004-COMPLETE-LINE.
            MOVE 0 TO WS-LINE-SCORE.
+           MOVE SPACES TO WS-COMPLETION.
+           MOVE 1 TO WS-STR-PTR.
            PERFORM UNTIL S = 0
              EVALUATE WS-STACK(S)
                WHEN '('
@@ -90,12 +103,29 @@
                WHEN '<'
                  MOVE '>' TO X
                  MOVE 4 TO N
-               END-EVALUATE  
+               END-EVALUATE
                SUBTRACT 1 FROM S
                COMPUTE WS-LINE-SCORE = 5 * WS-LINE-SCORE + N
-           END-PERFORM.      
+               STRING X DELIMITED BY SIZE
+                   INTO WS-COMPLETION WITH POINTER WS-STR-PTR
+           END-PERFORM.
            ADD 1 TO SCORES-NUM.
            MOVE WS-LINE-SCORE TO WS-SCORES(SCORES-NUM).
+           PERFORM 006-LOG-COMPLETION.
+
+      * Records the exact completion string generated for each
+      * incomplete line alongside its score, so the middle score can
+      * be checked against the actual characters it was built from.
+       006-LOG-COMPLETION.
+           MOVE SPACES TO COMPLETE-RECORD.
+           STRING 'LINE ' DELIMITED BY SIZE
+               WS-LINE-NUM DELIMITED BY SIZE
+               ' COMPLETION ' DELIMITED BY SIZE
+               WS-COMPLETION DELIMITED BY SIZE
+               ' SCORE ' DELIMITED BY SIZE
+               WS-LINE-SCORE DELIMITED BY SIZE
+               INTO COMPLETE-RECORD.
+           WRITE COMPLETE-RECORD.
 
        005-FIND-MIDDLE-SCORE.
            SORT WS-ARR DESCENDING WS-SCORES.
