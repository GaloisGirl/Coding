@@ -7,12 +7,17 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d09.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOWFILE ASSIGN TO "D09ALOWS"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(100).
 
+         FD LOWFILE.
+         01 LOW-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-MAP OCCURS 0 TO 100 TIMES DEPENDING ON M.
@@ -29,7 +34,9 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT LOWFILE.
            PERFORM 004-COUNT-LOWS.
+           CLOSE LOWFILE.
            DISPLAY WS-RESULT.
            STOP RUN.
 
@@ -59,9 +66,24 @@
                IF J < N AND WS-POINT(I, J + 1) <= WS-POINT(I, J) THEN
                  MOVE 0 TO IS-LOW
                END-IF
-               IF IS-LOW = 1 THEN 
+               IF IS-LOW = 1 THEN
                  COMPUTE WS-RESULT = WS-RESULT + WS-POINT(I, J) + 1
+                 PERFORM 005-LOG-LOW-POINT
                END-IF
              END-PERFORM
            END-PERFORM.
+
+      * Lists every low point found, by row/column and height, so the
+      * risk-level total can be traced back to the actual basin
+      * bottoms instead of trusting the running sum alone.
+       005-LOG-LOW-POINT.
+           MOVE SPACES TO LOW-RECORD.
+           STRING 'ROW ' DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               ' COL ' DELIMITED BY SIZE
+               J DELIMITED BY SIZE
+               ' HEIGHT ' DELIMITED BY SIZE
+               WS-POINT(I, J) DELIMITED BY SIZE
+               INTO LOW-RECORD.
+           WRITE LOW-RECORD.
     
\ No newline at end of file
