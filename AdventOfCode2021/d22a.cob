@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2021-22-1.
        AUTHOR. ANNA KOSIERADZKA.
+      * Note: originally counted cells in a 200x200x200 array covering
+      * only the -50..50 initialization region. The real puzzle input
+      * ranges far past that, so the cube is now tracked as a signed
+      * list of non-overlapping-by-cancellation cuboids (inclusion-
+      * exclusion) instead of a dense grid, which scales to any
+      * coordinate range.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -19,26 +25,45 @@
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
-         01 CUBES-ARR OCCURS 200 TIMES.
-           03 CUBES-ROW OCCURS 200 TIMES.
-             05 CUBE PIC 9 VALUE 0 OCCURS 200 TIMES.
-        
-         77 ONFLAG PIC X(3).           
+
+      * Every on/off instruction that overlaps an existing cuboid adds
+      * a cancelling entry (opposite sign) for the overlap, and an
+      * 'on' instruction also adds itself with sign +1. Summing
+      * sign * volume over the whole list gives the lit-cell count
+      * without ever visiting an individual cell.
+         01 WS-CUBE-X1 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-X2 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-Y1 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-Y2 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-Z1 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-Z2 PIC S9(7) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-SIGN PIC S9(1) COMP OCCURS 120000 TIMES.
+         01 WS-CUBE-COUNT PIC 9(7) VALUE 0.
+         01 WS-CUBE-COUNT-BEFORE PIC 9(7) VALUE 0.
+         01 WS-IX1 PIC S9(7).
+         01 WS-IX2 PIC S9(7).
+         01 WS-IY1 PIC S9(7).
+         01 WS-IY2 PIC S9(7).
+         01 WS-IZ1 PIC S9(7).
+         01 WS-IZ2 PIC S9(7).
+         01 WS-TOTAL PIC S9(18) VALUE 0.
+
+         77 ONFLAG PIC X(3).
          77 X1 PIC S9(6).
          77 X2 PIC S9(6).
          77 Y1 PIC S9(6).
          77 Y2 PIC S9(6).
          77 Z1 PIC S9(6).
-         77 Z2 PIC S9(6).    
+         77 Z2 PIC S9(6).
          77 I PIC S9(6).
          77 J PIC S9(6).
-         77 K PIC S9(6).     
-         77 RESULT PIC 9(16) VALUE 0.
+         77 K PIC S9(7).
+         77 RESULT PIC 9(18) VALUE 0.
 
 
        PROCEDURE DIVISION.
        001-MAIN.
-           OPEN INPUT INPUTFILE. 
+           OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-TALLY.
@@ -55,30 +80,63 @@
            UNSTRING INPUTRECORD DELIMITED BY ' x=' OR '..' OR ',y='
            OR ',z=' INTO
              ONFLAG X1 X2 Y1 Y2 Z1 Z2.
-           IF X1 >= -50 AND X1 <= 50 AND
-           X2 >= -50 AND X2 <= 50 AND
-           Y1 >= -50 AND Y1 <= 50 AND
-           Y2 >= -50 AND Y2 <= 50 AND
-           Z1 >= -50 AND Z1 <= 50 AND
-           Z2 >= -50 AND Z2 <= 50 THEN 
-             PERFORM VARYING I FROM X1 BY 1 UNTIL I > X2
-               PERFORM VARYING J FROM Y1 BY 1 UNTIL J > Y2
-                 PERFORM VARYING K FROM Z1 BY 1 UNTIL K > Z2
-                   IF ONFLAG = 'on' THEN
-                     MOVE 1 TO CUBE(I + 51, J + 51, K + 51)
-                   ELSE   
-                     MOVE 0 TO CUBE(I + 51, J + 51, K + 51)                    
-                   END-IF                   
-               END-PERFORM
-             END-PERFORM
-           END-PERFORM
-           END-IF. 
+           MOVE WS-CUBE-COUNT TO WS-CUBE-COUNT-BEFORE.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-CUBE-COUNT-BEFORE
+             PERFORM 005-ADD-CANCELLING-OVERLAP
+           END-PERFORM.
+           IF ONFLAG = 'on' THEN
+             PERFORM 006-CHECK-CUBE-ROOM
+             ADD 1 TO WS-CUBE-COUNT
+             MOVE X1 TO WS-CUBE-X1(WS-CUBE-COUNT)
+             MOVE X2 TO WS-CUBE-X2(WS-CUBE-COUNT)
+             MOVE Y1 TO WS-CUBE-Y1(WS-CUBE-COUNT)
+             MOVE Y2 TO WS-CUBE-Y2(WS-CUBE-COUNT)
+             MOVE Z1 TO WS-CUBE-Z1(WS-CUBE-COUNT)
+             MOVE Z2 TO WS-CUBE-Z2(WS-CUBE-COUNT)
+             MOVE 1 TO WS-CUBE-SIGN(WS-CUBE-COUNT)
+           END-IF.
+
+      * Where this instruction's cuboid overlaps an already-recorded
+      * one, records the overlap again with the opposite sign, so the
+      * final sum counts every physical cell exactly once no matter
+      * how many times the instructions re-cover it.
+       005-ADD-CANCELLING-OVERLAP.
+           COMPUTE WS-IX1 = FUNCTION MAX(X1, WS-CUBE-X1(K)).
+           COMPUTE WS-IX2 = FUNCTION MIN(X2, WS-CUBE-X2(K)).
+           COMPUTE WS-IY1 = FUNCTION MAX(Y1, WS-CUBE-Y1(K)).
+           COMPUTE WS-IY2 = FUNCTION MIN(Y2, WS-CUBE-Y2(K)).
+           COMPUTE WS-IZ1 = FUNCTION MAX(Z1, WS-CUBE-Z1(K)).
+           COMPUTE WS-IZ2 = FUNCTION MIN(Z2, WS-CUBE-Z2(K)).
+           IF WS-IX1 <= WS-IX2 AND WS-IY1 <= WS-IY2
+           AND WS-IZ1 <= WS-IZ2 THEN
+             PERFORM 006-CHECK-CUBE-ROOM
+             ADD 1 TO WS-CUBE-COUNT
+             MOVE WS-IX1 TO WS-CUBE-X1(WS-CUBE-COUNT)
+             MOVE WS-IX2 TO WS-CUBE-X2(WS-CUBE-COUNT)
+             MOVE WS-IY1 TO WS-CUBE-Y1(WS-CUBE-COUNT)
+             MOVE WS-IY2 TO WS-CUBE-Y2(WS-CUBE-COUNT)
+             MOVE WS-IZ1 TO WS-CUBE-Z1(WS-CUBE-COUNT)
+             MOVE WS-IZ2 TO WS-CUBE-Z2(WS-CUBE-COUNT)
+             COMPUTE WS-CUBE-SIGN(WS-CUBE-COUNT) = 0 - WS-CUBE-SIGN(K)
+           END-IF.
+
+      * The cancelling-overlap entries can outgrow the instruction
+      * count on an input with many intersecting cuboids, so this is
+      * checked on every growth path rather than just the plain 'on'
+      * case.
+       006-CHECK-CUBE-ROOM.
+           IF WS-CUBE-COUNT >= 120000 THEN
+              DISPLAY 'CUBE TABLE FULL: MORE THAN 120000 ENTRIES'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
 
        004-TALLY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 200
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J > 200
-               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 200
-                 ADD CUBE(I, J, K) TO RESULT
-               END-PERFORM
-             END-PERFORM
+           MOVE 0 TO WS-TOTAL.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-CUBE-COUNT
+             COMPUTE WS-TOTAL = WS-TOTAL + WS-CUBE-SIGN(K) *
+                 (WS-CUBE-X2(K) - WS-CUBE-X1(K) + 1) *
+                 (WS-CUBE-Y2(K) - WS-CUBE-Y1(K) + 1) *
+                 (WS-CUBE-Z2(K) - WS-CUBE-Z1(K) + 1)
            END-PERFORM.
+           MOVE WS-TOTAL TO RESULT.
