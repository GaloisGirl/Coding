@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d16.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AMBIGFILE ASSIGN TO "D16BAMBIG"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -15,7 +17,10 @@
          RECORD IS VARYING IN SIZE FROM 1 to 99
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(99).
-         
+
+         FD AMBIGFILE.
+         01 AMBIG-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 WS-RESULT PIC 9(18) VALUE 0.
          
@@ -42,6 +47,11 @@
          01 WS-ROW-CORRECT PIC 9.
          01 WS-RULES-MET PIC 9 VALUE 1 OCCURS 6 TIMES.
          01 WS-RULE-MET PIC 9.
+         01 WS-I1-DISP PIC 9(3) VALUE 0.
+         01 WS-K1-DISP PIC 9(3) VALUE 0.
+         01 WS-COL-CAND-COUNT PIC 9(3) VALUE 0 OCCURS 20 TIMES.
+         01 WS-RULE-MATCHES OCCURS 20 TIMES.
+            05 WS-RM-FLAG PIC 9 VALUE 0 OCCURS 20 TIMES.
 
        LOCAL-STORAGE SECTION.
          01 I UNSIGNED-INT VALUE 0.
@@ -60,7 +70,9 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT AMBIGFILE.
            PERFORM 009-CHECK-RULES.
+           CLOSE AMBIGFILE.
       * Pen and paper calculations here
            PERFORM 011-FINISH.
            STOP RUN.
@@ -144,6 +156,16 @@
             PERFORM VARYING I1 FROM 1 BY 1 UNTIL I1 > 20
                 PERFORM 010-CHECK-RULE
             END-PERFORM.
+            PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 20
+                IF WS-COL-CAND-COUNT(K1) > 1 THEN
+                    PERFORM VARYING I1 FROM 1 BY 1 UNTIL I1 > 20
+                        IF WS-RM-FLAG(I1, K1) = 1 THEN
+                            DISPLAY 'Rule ' I1 ' is met for ' K1
+                            PERFORM 012-LOG-AMBIGUITY
+                        END-IF
+                    END-PERFORM
+                END-IF
+            END-PERFORM.
 
         010-CHECK-RULE.
             PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 20
@@ -155,11 +177,28 @@
                         MOVE 0 TO WS-RULE-MET
                     END-IF
                 END-PERFORM
+                MOVE WS-RULE-MET TO WS-RM-FLAG(I1, K1)
                 IF WS-RULE-MET = 1 THEN
-                    DISPLAY 'Rule ' I1 ' is met for ' K1
+                    ADD 1 TO WS-COL-CAND-COUNT(K1)
                 END-IF
             END-PERFORM.
 
+      * Persists only the columns where more than one rule still
+      * matched before the final assignment was forced -- the genuinely
+      * ambiguous positions -- rather than the full candidacy matrix,
+      * so the narrowing-down of each field's true column is traceable
+      * instead of living only in hand calculation.
+        012-LOG-AMBIGUITY.
+            MOVE I1 TO WS-I1-DISP.
+            MOVE K1 TO WS-K1-DISP.
+            MOVE SPACES TO AMBIG-RECORD.
+            STRING 'RULE ' DELIMITED BY SIZE
+                WS-I1-DISP DELIMITED BY SIZE
+                ' CAN MATCH COLUMN ' DELIMITED BY SIZE
+                WS-K1-DISP DELIMITED BY SIZE
+                INTO AMBIG-RECORD.
+            WRITE AMBIG-RECORD.
+
         011-FINISH.
       * Based on pen and paper calculations  
             MOVE 1 TO STRING-PTR.
