@@ -1,25 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-05-2.
        AUTHOR. ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d5.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT SEATMAP ASSIGN TO "D05SEATMAP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD.
            05 INPUT-SEAT-ROW PIC X(7).
            05 INPUT-SEAT-COL PIC X(3).
+
+         FD SEATMAP.
+         01 SEATMAP-RECORD PIC X(8).
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-SEATS PIC 9 OCCURS 1024 TIMES.
+         01 WS-ROW-NO PIC 9(3).
+         01 WS-COL-NO PIC 9(1).
 
        LOCAL-STORAGE SECTION.
          01 I UNSIGNED-INT VALUE 1.
+         01 J UNSIGNED-INT VALUE 1.
          01 SEAT-ROW UNSIGNED-INT VALUE 0.
          01 SEAT-COL UNSIGNED-INT VALUE 0.
          01 SEAT-ID UNSIGNED-INT VALUE 0.
@@ -31,7 +39,7 @@
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-FIND-SEAT.
-           DISPLAY FOUND-SEAT-ID.
+           PERFORM 005-PRINT-OCCUPANCY-MAP.
            STOP RUN.
 
        002-READ.
@@ -39,35 +47,56 @@
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
            MOVE 0 TO SEAT-ROW.
            MOVE 0 TO SEAT-COL.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
               COMPUTE SEAT-ROW = SEAT-ROW * 2
-              IF INPUT-SEAT-ROW(I:1) = 'B' THEN 
+              IF INPUT-SEAT-ROW(I:1) = 'B' THEN
                  ADD 1 TO SEAT-ROW
               END-IF
            END-PERFORM.
-           
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
               COMPUTE SEAT-COL = SEAT-COL * 2
-              IF INPUT-SEAT-COL(I:1) = 'R' THEN 
+              IF INPUT-SEAT-COL(I:1) = 'R' THEN
                  ADD 1 TO SEAT-COL
               END-IF
            END-PERFORM.
-           
+
            COMPUTE SEAT-ID = SEAT-ROW * 8 + SEAT-COL.
 
            COMPUTE I = SEAT-ID + 1
            MOVE 1 TO WS-SEATS(I).
 
+      * Lists every gap in the seat map, not just the first one found,
+      * so a day with more than one unassigned seat is fully reported.
        004-FIND-SEAT.
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > 1022
-              IF WS-SEATS(I - 1) = 1 AND WS-SEATS(I) = 0 AND 
-                    WS-SEATS(I + 1) = 1 THEN 
+              IF WS-SEATS(I - 1) = 1 AND WS-SEATS(I) = 0 AND
+                    WS-SEATS(I + 1) = 1 THEN
                  COMPUTE FOUND-SEAT-ID = I - 1
-                 EXIT PERFORM
-               END-IF                 
+                 DISPLAY 'OPEN SEAT FOUND: ' FOUND-SEAT-ID
+               END-IF
+           END-PERFORM.
+
+      * Prints the full 1024-seat occupancy grid (128 rows by 8
+      * columns) so the gate team can see the whole map, not just
+      * the gaps, without pulling the raw boarding-pass feed.
+       005-PRINT-OCCUPANCY-MAP.
+           OPEN OUTPUT SEATMAP.
+           PERFORM VARYING WS-ROW-NO FROM 0 BY 1 UNTIL WS-ROW-NO > 127
+              MOVE SPACES TO SEATMAP-RECORD
+              PERFORM VARYING WS-COL-NO FROM 0 BY 1 UNTIL WS-COL-NO > 7
+                 COMPUTE J = WS-ROW-NO * 8 + WS-COL-NO + 1
+                 IF WS-SEATS(J) = 1 THEN
+                    MOVE '#' TO SEATMAP-RECORD(WS-COL-NO + 1:1)
+                 ELSE
+                    MOVE '.' TO SEATMAP-RECORD(WS-COL-NO + 1:1)
+                 END-IF
+              END-PERFORM
+              WRITE SEATMAP-RECORD
            END-PERFORM.
+           CLOSE SEATMAP.
