@@ -7,14 +7,19 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d14.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT EXPANDFILE ASSIGN TO "D14BEXPAND"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 99
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(99).
-         
+
+         FD EXPANDFILE.
+         01 EXPAND-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
@@ -30,6 +35,7 @@
            05 WS-MEM-ADDR PIC 9(11) VALUE 0.
            05 WS-MEM-VAL PIC 9(11) VALUE 0.
          01 RESULT PIC 9(16) VALUE 0.
+         01 WS-INSTR-NUM PIC 9(6) VALUE 0.
          77 WS-D PIC 9.
         
        LOCAL-STORAGE SECTION.
@@ -40,8 +46,10 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT EXPANDFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           CLOSE EXPANDFILE.
            PERFORM SUM-MEMORY.
            DISPLAY RESULT.
            STOP RUN.
@@ -55,8 +63,9 @@
        003-PROCESS-RECORD.
            IF INPUTRECORD(1:4) = "mask" THEN 
               MOVE INPUTRECORD(8:36) TO WS-MASK
-           ELSE 
-              UNSTRING INPUTRECORD(5:36) DELIMITED BY "=" INTO 
+           ELSE
+              ADD 1 TO WS-INSTR-NUM
+              UNSTRING INPUTRECORD(5:36) DELIMITED BY "=" INTO
                  WS-ADDR WS-VAL
                MOVE WS-ADDR TO WS-ADDR-DEC
                PERFORM DEC-TO-BIN
@@ -121,6 +130,7 @@
 
        WRITE-TO-MEM.
       *     MOVE WS-VAL TO WS-MEM(WS-ADDR-DEC).
+           PERFORM LOG-EXPANSION.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-MEM-SIZE
               IF WS-MEM-ADDR(J) = WS-ADDR-DEC THEN
                  MOVE WS-VAL TO WS-MEM-VAL(J)
@@ -133,6 +143,20 @@
               MOVE WS-VAL TO WS-MEM-VAL(J)
            END-IF.
 
+      * Every decoded address is a mask instruction expanding into
+      * several physical addresses; this traces which ones they were
+      * and what value landed on each.
+       LOG-EXPANSION.
+           MOVE SPACES TO EXPAND-RECORD.
+           STRING 'INSTR ' DELIMITED BY SIZE
+               WS-INSTR-NUM DELIMITED BY SIZE
+               ' ADDR ' DELIMITED BY SIZE
+               WS-ADDR-DEC DELIMITED BY SIZE
+               ' VAL ' DELIMITED BY SIZE
+               WS-VAL DELIMITED BY SIZE
+               INTO EXPAND-RECORD.
+           WRITE EXPAND-RECORD.
+
        SUM-MEMORY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 512000
               ADD WS-MEM-VAL(I) TO RESULT
