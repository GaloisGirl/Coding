@@ -7,11 +7,22 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d11.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT PROGRESSFILE ASSIGN TO "D11PROGRESS"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LAYOUTFILE ASSIGN TO "D11A-LAYOUT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(99).
+
+         FD PROGRESSFILE.
+         01 PROGRESS-RECORD PIC X(40).
+
+         FD LAYOUTFILE.
+         01 LAYOUT-RECORD PIC X(98).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-ARR OCCURS 93 TIMES.
@@ -21,6 +32,13 @@
 
          01 OCCUPIED PIC 9(10) VALUE 0.
          01 CHANGES PIC 9(10) VALUE 0.
+         01 WS-ROUND-NUM PIC 9(6) VALUE 0.
+         01 WS-SNAPSHOT-EVERY PIC 9(6) VALUE 10.
+
+      * Parameters passed to the shared job-completion trailer writer.
+         COPY JOBLOG.
+      * Parameters passed to the shared cross-day results ledger.
+         COPY LEDGER.
 
        LOCAL-STORAGE SECTION.
          01 N-ROWS UNSIGNED-INT VALUE 93.
@@ -29,16 +47,28 @@
          01 J UNSIGNED-INT VALUE 1.
          01 ROWS UNSIGNED-INT VALUE 0.
          01 OCCUPIED-ADJACENT UNSIGNED-INT VALUE 0.
-        
+
        PROCEDURE DIVISION.
        001-MAIN.
             OPEN INPUT INPUTFILE.
             PERFORM 002-READ UNTIL FILE-STATUS = 1.
             CLOSE INPUTFILE.
+            OPEN OUTPUT PROGRESSFILE.
             PERFORM 004-ONE-ROUND WITH TEST AFTER UNTIL CHANGES = 0.
+            CLOSE PROGRESSFILE.
             PERFORM 007-COUNT-OCCUPIED.
             DISPLAY OCCUPIED.
-            STOP RUN.
+            PERFORM 008-WRITE-LAYOUT.
+            MOVE 'AOC-2020-11-1' TO JOBLOG-PROGRAM-ID.
+            MOVE N-ROWS TO JOBLOG-RECORDS-READ.
+            MOVE 0 TO JOBLOG-RECORDS-REJECTED.
+            MOVE OCCUPIED TO JOBLOG-RESULT.
+            CALL 'JOBLOG-01' USING JOBLOG-PARMS.
+            MOVE 'AOC-2020-11-1' TO LEDGER-PROGRAM-ID.
+            MOVE OCCUPIED TO LEDGER-RESULT.
+            CALL 'LEDGER-01' USING LEDGER-PARMS.
+            MOVE 0 TO RETURN-CODE.
+            GOBACK.
 
        002-READ.
             READ INPUTFILE
@@ -51,6 +81,7 @@
            ADD 1 TO I.
 
        004-ONE-ROUND.
+           ADD 1 TO WS-ROUND-NUM.
            MOVE 0 TO CHANGES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
               MOVE WS-ARR(I) TO WS-ARR-2(I)
@@ -61,6 +92,19 @@
               PERFORM 005-PROCESS-SEAT
            END-PERFORM.
 
+      * Every K rounds, snapshot progress so a slow-to-stabilize run
+      * can be seen to be making progress instead of just waited on.
+           IF FUNCTION MOD(WS-ROUND-NUM, WS-SNAPSHOT-EVERY) = 0 THEN
+              PERFORM 007-COUNT-OCCUPIED
+              MOVE SPACES TO PROGRESS-RECORD
+              STRING 'ROUND ' DELIMITED BY SIZE
+                  WS-ROUND-NUM DELIMITED BY SIZE
+                  ' OCCUPIED: ' DELIMITED BY SIZE
+                  OCCUPIED DELIMITED BY SIZE
+                  INTO PROGRESS-RECORD
+              WRITE PROGRESS-RECORD
+           END-IF.
+
        005-PROCESS-SEAT.
       * - If a seat is empty (L) and there are no occupied seats 
       * adjacent to it, the seat becomes occupied.
@@ -129,7 +173,17 @@
            MOVE 0 TO OCCUPIED.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
            AFTER J FROM 1 BY 1 UNTIL J > N-COLS
-               IF WS-ROW(I, J) = '#' THEN 
+               IF WS-ROW(I, J) = '#' THEN
                  ADD 1 TO OCCUPIED
                END-IF
            END-PERFORM.
+
+      * Saves the final stable layout so the line-of-sight companion
+      * job can compare its own result against this one, seat by seat.
+       008-WRITE-LAYOUT.
+           OPEN OUTPUT LAYOUTFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
+              MOVE WS-ARR(I) TO LAYOUT-RECORD
+              WRITE LAYOUT-RECORD
+           END-PERFORM.
+           CLOSE LAYOUTFILE.
