@@ -1,27 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-04-2.
        AUTHOR. ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "d4.input"
+           SELECT FILELIST ASSIGN TO "D04FILES"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILELIST-OPEN-STATUS.
+           SELECT INPUTFILE ASSIGN TO WS-CURRENT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTFILE ASSIGN TO "D04REJECTS"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT CHKPTFILE ASSIGN TO "D04CKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+         FD FILELIST.
+         01 FILELIST-RECORD PIC X(99).
+
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 99
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(99).
+
+         FD REJECTFILE.
+         01 REJECT-RECORD PIC X(132).
+
+      * Restart record: how many FILELIST entries have already been
+      * processed and the grand total so far, so a rerun after an
+      * abend can skip the files already counted.
+         FD CHKPTFILE.
+         COPY CHKPT.
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 FILELIST-STATUS PIC 9 VALUE 0.
+         01 FILELIST-OPEN-STATUS PIC X(2) VALUE SPACES.
+         01 CKPT-STATUS PIC X(2) VALUE SPACES.
+         01 WS-FILELIST-NUM PIC 9(8) VALUE 0.
+         01 WS-CKPT-SKIP PIC 9(8) VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
+         01 WS-CURRENT-FILE PIC X(99) VALUE SPACES.
          01 WS-ROW PIC X(16) OCCURS 8 TIMES.
          01 WS-CHAR PIC X.
          01 WS-FIELD PIC X(3).
          01 WS-EYE-COLOR PIC X(3).
          01 WS-NUM PIC 9(9).
+         01 WS-FILE-SUBTOTAL UNSIGNED-INT VALUE 0.
+         01 WS-GRAND-TOTAL UNSIGNED-INT VALUE 0.
+         01 WS-PASSPORT-NUM UNSIGNED-INT VALUE 0.
+         01 WS-PASSPORT-NUM-DISP PIC 9(6) VALUE 0.
+         01 WS-RECORDS-READ UNSIGNED-INT VALUE 0.
+         01 WS-RECORDS-REJECTED UNSIGNED-INT VALUE 0.
+
+      * Parameters passed to the shared job-completion trailer writer.
+         COPY JOBLOG.
+      * Parameters passed to the shared cross-day results ledger.
+         COPY LEDGER.
+
+      * One flag per required field, reset per passport, so a failing
+      * passport can be traced back to the exact field that tripped it.
+         01 WS-FIELD-TABLE.
+             05 WS-FLD OCCURS 7 TIMES.
+                 10 WS-FLD-CODE PIC X(3).
+                 10 WS-FLD-OK PIC X VALUE 'N'.
 
        LOCAL-STORAGE SECTION.
          01 CORRECT-PASSPORTS UNSIGNED-INT VALUE 0.
@@ -34,46 +79,134 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
+           MOVE 'byr' TO WS-FLD-CODE(1).
+           MOVE 'iyr' TO WS-FLD-CODE(2).
+           MOVE 'eyr' TO WS-FLD-CODE(3).
+           MOVE 'hgt' TO WS-FLD-CODE(4).
+           MOVE 'hcl' TO WS-FLD-CODE(5).
+           MOVE 'ecl' TO WS-FLD-CODE(6).
+           MOVE 'pid' TO WS-FLD-CODE(7).
+           PERFORM 008-LOAD-CHECKPOINT.
+           OPEN INPUT FILELIST.
+           IF FILELIST-OPEN-STATUS NOT = "00" THEN
+              DISPLAY 'AOC-2020-04-2: D04FILES NOT FOUND - ABORTING'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF WS-CKPT-SKIP > 0 THEN
+              OPEN EXTEND REJECTFILE
+           ELSE
+              OPEN OUTPUT REJECTFILE
+           END-IF.
+           PERFORM 000-READ-FILELIST UNTIL FILELIST-STATUS = 1.
+           CLOSE FILELIST.
+           CLOSE REJECTFILE.
+           PERFORM 010-CLEAR-CHECKPOINT.
+           DISPLAY 'GRAND TOTAL: ' WS-GRAND-TOTAL.
+           MOVE 'AOC-2020-04-2' TO JOBLOG-PROGRAM-ID.
+           MOVE WS-RECORDS-READ TO JOBLOG-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED TO JOBLOG-RECORDS-REJECTED.
+           MOVE WS-GRAND-TOTAL TO JOBLOG-RESULT.
+           CALL 'JOBLOG-01' USING JOBLOG-PARMS.
+           MOVE 'AOC-2020-04-2' TO LEDGER-PROGRAM-ID.
+           MOVE WS-GRAND-TOTAL TO LEDGER-RESULT.
+           CALL 'LEDGER-01' USING LEDGER-PARMS.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       000-READ-FILELIST.
+            READ FILELIST
+                AT END MOVE 1 TO FILELIST-STATUS
+                NOT AT END PERFORM 001A-PROCESS-FILE
+            END-READ.
+
+       001A-PROCESS-FILE.
+           ADD 1 TO WS-FILELIST-NUM.
+           IF WS-FILELIST-NUM <= WS-CKPT-SKIP THEN
+      * Already counted toward WS-GRAND-TOTAL on a prior run.
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE FILELIST-RECORD TO WS-CURRENT-FILE.
+           MOVE 0 TO CORRECT-PASSPORTS.
+           MOVE 0 TO VALID-FIELDS.
+           MOVE 0 TO WS-PASSPORT-NUM.
+           MOVE 0 TO FILE-STATUS.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-NEXT-PASSPORT.
-           DISPLAY CORRECT-PASSPORTS.
-           STOP RUN.
+           DISPLAY 'FILE ' WS-CURRENT-FILE ' SUBTOTAL: '
+               CORRECT-PASSPORTS.
+           ADD CORRECT-PASSPORTS TO WS-GRAND-TOTAL.
+           PERFORM 009-WRITE-CHECKPOINT.
 
        002-READ.
             READ INPUTFILE
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
            IF REC-LEN = 0 THEN
               PERFORM 004-NEXT-PASSPORT
-           ELSE 
+           ELSE
               PERFORM 005-PROCESS-ROW
            END-IF.
-          
+
        004-NEXT-PASSPORT.
+           ADD 1 TO WS-PASSPORT-NUM.
+           ADD 1 TO WS-RECORDS-READ.
            IF VALID-FIELDS = 7 THEN
               ADD 1 TO CORRECT-PASSPORTS
+           ELSE
+              ADD 1 TO WS-RECORDS-REJECTED
+              PERFORM 007-WRITE-REJECT
            END-IF.
            MOVE 0 TO VALID-FIELDS.
-           
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+               MOVE 'N' TO WS-FLD-OK(I)
+           END-PERFORM.
+
        005-PROCESS-ROW.
            MOVE 1 TO STRING-PTR.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
              UNSTRING INPUTRECORD DELIMITED BY SPACE INTO WS-ROW(I)
              WITH POINTER STRING-PTR
            END-PERFORM.
-           
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
               MOVE WS-ROW(I)(1:1) TO WS-CHAR
               IF NOT WS-CHAR ='c' AND NOT WS-CHAR = ' ' THEN
                  PERFORM 006-VALIDATE-FIELD
               END-IF
            END-PERFORM.
-              
+
+      * Writes one reject record naming the first required field that
+      * is still missing or invalid for this passport.
+       007-WRITE-REJECT.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > 7 OR WS-FLD-OK(I) = 'N'
+               CONTINUE
+           END-PERFORM.
+           MOVE WS-PASSPORT-NUM TO WS-PASSPORT-NUM-DISP.
+           MOVE SPACES TO REJECT-RECORD.
+           IF I > 7 THEN
+               STRING WS-CURRENT-FILE DELIMITED BY SPACE
+                   ' PASSPORT ' DELIMITED BY SIZE
+                   WS-PASSPORT-NUM-DISP DELIMITED BY SIZE
+                   ' REASON: UNKNOWN' DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+           ELSE
+               STRING WS-CURRENT-FILE DELIMITED BY SPACE
+                   ' PASSPORT ' DELIMITED BY SIZE
+                   WS-PASSPORT-NUM-DISP DELIMITED BY SIZE
+                   ' REASON: ' DELIMITED BY SIZE
+                   WS-FLD-CODE(I) DELIMITED BY SIZE
+                   ' MISSING-OR-INVALID' DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+           END-IF.
+           WRITE REJECT-RECORD.
+
        006-VALIDATE-FIELD.
            MOVE WS-ROW(I)(1:3) TO WS-FIELD.
            MOVE 0 TO N1.
@@ -84,6 +217,7 @@
               COMPUTE YEAR = FUNCTION NUMVAL(WS-ROW(I)(5:4))
               IF YEAR >= 1920 AND YEAR <= 2002 THEN
                   ADD 1 TO VALID-FIELDS
+                  MOVE 'Y' TO WS-FLD-OK(1)
               END-IF
            END-IF.
 
@@ -92,6 +226,7 @@
               COMPUTE YEAR = FUNCTION NUMVAL(WS-ROW(I)(5:4))
               IF YEAR >= 2010 AND YEAR <= 2020 THEN
                   ADD 1 TO VALID-FIELDS
+                  MOVE 'Y' TO WS-FLD-OK(2)
               END-IF
            END-IF.
 
@@ -100,6 +235,7 @@
               COMPUTE YEAR = FUNCTION NUMVAL(WS-ROW(I)(5:4))
               IF YEAR >= 2020 AND YEAR <= 2030 THEN
                   ADD 1 TO VALID-FIELDS
+                  MOVE 'Y' TO WS-FLD-OK(3)
               END-IF
            END-IF.
 
@@ -112,9 +248,11 @@
               INSPECT WS-ROW(I)(5:10) TALLYING N2 FOR ALL 'in'
               IF N1 = 1 AND WS-NUM >= 150 AND WS-NUM <= 193 THEN
                 ADD 1 TO VALID-FIELDS
+                MOVE 'Y' TO WS-FLD-OK(4)
               END-IF
               IF N2 = 1 AND WS-NUM >= 59 AND WS-NUM <= 76 THEN
                 ADD 1 TO VALID-FIELDS
+                MOVE 'Y' TO WS-FLD-OK(4)
               END-IF
            END-IF.
 
@@ -122,17 +260,19 @@
            IF WS-FIELD = 'hcl' THEN
               IF WS-ROW(I)(5:1) = '#' AND WS-ROW(I)(12:1) = ' ' THEN
                  ADD 1 TO VALID-FIELDS
+                 MOVE 'Y' TO WS-FLD-OK(5)
               END-IF
            END-IF.
 
       * ecl (Eye Color) - exactly one of: amb blu brn gry grn hzl oth
            IF WS-FIELD = 'ecl' THEN
               MOVE WS-ROW(I)(5:3) TO WS-EYE-COLOR
-              IF WS-EYE-COLOR = 'amb' OR WS-EYE-COLOR = 'blu' 
-                  OR WS-EYE-COLOR = 'brn' OR WS-EYE-COLOR = 'gry' 
-                  OR WS-EYE-COLOR = 'grn' OR WS-EYE-COLOR = 'hzl' 
+              IF WS-EYE-COLOR = 'amb' OR WS-EYE-COLOR = 'blu'
+                  OR WS-EYE-COLOR = 'brn' OR WS-EYE-COLOR = 'gry'
+                  OR WS-EYE-COLOR = 'grn' OR WS-EYE-COLOR = 'hzl'
                   OR WS-EYE-COLOR = 'oth' THEN
                 ADD 1 TO VALID-FIELDS
+                MOVE 'Y' TO WS-FLD-OK(6)
               END-IF
            END-IF.
 
@@ -141,8 +281,43 @@
               MOVE WS-ROW(I)(5:9) TO WS-NUM
               COMPUTE N1 = FUNCTION NUMVAL(WS-ROW(I)(5:9))
 
-              IF WS-ROW(I)(14:1) = ' ' AND WS-ROW(I)(5:9) = WS-NUM 
+              IF WS-ROW(I)(14:1) = ' ' AND WS-ROW(I)(5:9) = WS-NUM
                     AND WS-NUM = N1 THEN
                  ADD 1 TO VALID-FIELDS
-              END-IF 
+                 MOVE 'Y' TO WS-FLD-OK(7)
+              END-IF
            END-IF.
+
+      * Resumes from the last checkpoint if one exists on disk; a
+      * missing checkpoint file (status other than "00") just means a
+      * fresh run starting from file one.
+       008-LOAD-CHECKPOINT.
+           OPEN INPUT CHKPTFILE.
+           IF CKPT-STATUS = "00" THEN
+              READ CHKPTFILE
+              MOVE CHKPT-LAST-RECORD TO WS-CKPT-SKIP
+              MOVE CHKPT-RUNNING-TOTAL TO WS-GRAND-TOTAL
+              MOVE CHKPT-RECORDS-READ TO WS-RECORDS-READ
+              MOVE CHKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+              CLOSE CHKPTFILE
+           ELSE
+              CLOSE CHKPTFILE
+           END-IF.
+
+      * Snapshots progress after every file in the list, so a rerun
+      * only has to redo the files counted since the last checkpoint.
+       009-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE.
+           MOVE WS-FILELIST-NUM TO CHKPT-LAST-RECORD.
+           MOVE WS-GRAND-TOTAL TO CHKPT-RUNNING-TOTAL.
+           MOVE WS-RECORDS-READ TO CHKPT-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED TO CHKPT-RECORDS-REJECTED.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPTFILE.
+
+      * A completed run leaves no checkpoint behind -- otherwise the
+      * next, unrelated run would silently skip every file already
+      * counted instead of starting over. A missing file to delete is
+      * not an error.
+       010-CLEAR-CHECKPOINT.
+           DELETE FILE CHKPTFILE.
