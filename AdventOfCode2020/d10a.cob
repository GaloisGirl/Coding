@@ -72,4 +72,12 @@
               IF DIFF = 3 THEN
                  ADD 1 TO DIFF-3
               END-IF
+      * Any gap other than 1 or 3 jolts means an adapter is missing
+      * from the chain -- reject the run and name the two values.
+              IF DIFF NOT = 1 AND DIFF NOT = 3 THEN
+                 DISPLAY 'CHAIN BROKEN BETWEEN ' WS-ARR-I(I)
+                    ' AND ' WS-ARR-I(I + 1)
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
            END-PERFORM.
