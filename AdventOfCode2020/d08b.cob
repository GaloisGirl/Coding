@@ -1,22 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-08-2.
        AUTHOR ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d08.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT AUDITFILE ASSIGN TO "D08AUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
-         01 INPUTRECORD. 
+         01 INPUTRECORD.
            05 INPUT-INSTRUCTION PIC X(3).
            05 INPUT-SPACE PIC X.
            05 INPUT-SIGN PIC X(1).
            05 INPUT-ARG PIC 9(3).
-         
+
+         FD AUDITFILE.
+         01 AUDIT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 N PIC 9(3) VALUE 625.
@@ -28,9 +33,11 @@
          01 WS-I PIC X(3).
          01 WS-ACC PIC S9(6) VALUE 0.
          01 ARG PIC 9(3) VALUE 0.
+         01 WS-OLD-INSTR PIC X(3).
+         01 WS-AUDIT-POS-DISP PIC ZZZ9.
 
        LOCAL-STORAGE SECTION.
-         01 I UNSIGNED-INT VALUE 1.         
+         01 I UNSIGNED-INT VALUE 1.
          01 CODE-POS UNSIGNED-INT VALUE 1.
          01 PREV-CHANGED UNSIGNED-INT VALUE 0.
          01 CURR-CHANGED UNSIGNED-INT VALUE 0.
@@ -40,6 +47,7 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           OPEN OUTPUT AUDITFILE.
            PERFORM 000-SWITCH-NEXT UNTIL 1 = 0.
            STOP RUN.
 
@@ -48,7 +56,7 @@
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
            MOVE INPUT-INSTRUCTION TO WS-INSTRUCTION(I).
            MOVE INPUT-SIGN TO WS-SIGN(I).
@@ -57,24 +65,29 @@
 
        000-SWITCH-NEXT.
            PERFORM WITH TEST AFTER
-             UNTIL WS-INSTRUCTION(CURR-CHANGED) = "nop" 
-             OR WS-INSTRUCTION(CURR-CHANGED) = "jmp"              
+             UNTIL WS-INSTRUCTION(CURR-CHANGED) = "nop"
+             OR WS-INSTRUCTION(CURR-CHANGED) = "jmp"
                ADD 1 TO CURR-CHANGED
            END-PERFORM.
+           MOVE WS-INSTRUCTION(CURR-CHANGED) TO WS-OLD-INSTR.
            IF WS-INSTRUCTION(CURR-CHANGED) = "nop" THEN
                MOVE "jmp" TO WS-INSTRUCTION(CURR-CHANGED)
-           ELSE 
+           ELSE
                MOVE "nop" TO WS-INSTRUCTION(CURR-CHANGED)
-           END-IF.    
+           END-IF.
            IF PREV-CHANGED > 0 THEN
                IF WS-INSTRUCTION(PREV-CHANGED) = "nop" THEN
                    MOVE "jmp" TO WS-INSTRUCTION(PREV-CHANGED)
-               ELSE 
+               ELSE
                    MOVE "nop" TO WS-INSTRUCTION(PREV-CHANGED)
                END-IF
            END-IF.
            MOVE CURR-CHANGED TO PREV-CHANGED.
            PERFORM 004-RUN-CODE.
+      * 004-RUN-CODE only returns here when the swapped program
+      * looped; a terminating swap logs itself and stops the run
+      * from inside 005-RUN-INSTRUCTION.
+           PERFORM 006-LOG-LOOPED.
 
        004-RUN-CODE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
@@ -86,7 +99,9 @@
 
        005-RUN-INSTRUCTION.
            IF CODE-POS = N + 1 THEN
+               PERFORM 007-LOG-TERMINATED
                DISPLAY WS-ACC
+               CLOSE AUDITFILE
                STOP RUN
            END-IF.
 
@@ -94,23 +109,52 @@
            MOVE WS-INSTRUCTION(CODE-POS) TO WS-I.
            COMPUTE ARG = FUNCTION NUMVAL(WS-ARG(CODE-POS)).
 
-           IF WS-I = "nop" THEN 
+           IF WS-I = "nop" THEN
               ADD 1 TO CODE-POS
            END-IF.
-                      
-           IF WS-I = "acc" THEN 
+
+           IF WS-I = "acc" THEN
               IF WS-SIGN(CODE-POS) = "+" THEN
                 COMPUTE WS-ACC = WS-ACC + ARG
-              ELSE 
+              ELSE
                 COMPUTE WS-ACC = WS-ACC - ARG
               END-IF
               ADD 1 TO CODE-POS
            END-IF.
 
-           IF WS-I = "jmp" THEN 
+           IF WS-I = "jmp" THEN
               IF WS-SIGN(CODE-POS) = "+" THEN
                 COMPUTE CODE-POS = CODE-POS + ARG
-              ELSE 
+              ELSE
                 COMPUTE CODE-POS = CODE-POS - ARG
               END-IF
            END-IF.
+
+      * Records every swap attempt tried and rejected because the
+      * patched program still looped.
+       006-LOG-LOOPED.
+           MOVE CURR-CHANGED TO WS-AUDIT-POS-DISP.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING 'POSITION ' DELIMITED BY SIZE
+               WS-AUDIT-POS-DISP DELIMITED BY SIZE
+               ' OLD=' DELIMITED BY SIZE
+               WS-OLD-INSTR DELIMITED BY SIZE
+               ' NEW=' DELIMITED BY SIZE
+               WS-INSTRUCTION(CURR-CHANGED) DELIMITED BY SIZE
+               ' OUTCOME=LOOPED' DELIMITED BY SIZE
+               INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
+      * Records the swap attempt that let the program terminate.
+       007-LOG-TERMINATED.
+           MOVE CURR-CHANGED TO WS-AUDIT-POS-DISP.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING 'POSITION ' DELIMITED BY SIZE
+               WS-AUDIT-POS-DISP DELIMITED BY SIZE
+               ' OLD=' DELIMITED BY SIZE
+               WS-OLD-INSTR DELIMITED BY SIZE
+               ' NEW=' DELIMITED BY SIZE
+               WS-INSTRUCTION(CURR-CHANGED) DELIMITED BY SIZE
+               ' OUTCOME=TERMINATED' DELIMITED BY SIZE
+               INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
