@@ -7,14 +7,19 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d22.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT ROUNDFILE ASSIGN TO "D22AROUNDS"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 9
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(9).
-         
+
+         FD ROUNDFILE.
+         01 ROUND-RECORD PIC X(200).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
@@ -24,6 +29,10 @@
            05 WS-CARDS-2 PIC 99 VALUE 0.
          01 C1 PIC 99 VALUE 0.
          01 C2 PIC 99 VALUE 0.
+         01 WS-ROUND-NUM PIC 9(4) VALUE 0.
+         01 WS-ROUND-WINNER PIC 9 VALUE 0.
+         01 WS-DECK1-STR PIC X(100) VALUE SPACES.
+         01 WS-DECK2-STR PIC X(100) VALUE SPACES.
 
        LOCAL-STORAGE SECTION.
          01 RESULT UNSIGNED-INT VALUE 0.
@@ -32,6 +41,7 @@
          01 N2 UNSIGNED-INT VALUE 1.
          01 I UNSIGNED-INT VALUE 1.
          01 K UNSIGNED-INT VALUE 1.
+         01 WS-STR-PTR UNSIGNED-INT VALUE 1.
 
        PROCEDURE DIVISION.
        001-MAIN.
@@ -39,7 +49,9 @@
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-INIT-DATA.
+           OPEN OUTPUT ROUNDFILE.
            PERFORM 005-PLAY-GAME UNTIL N1 = 0 OR N2 = 0.
+           CLOSE ROUNDFILE.
            PERFORM 007-TALLY-RESULT.
            DISPLAY RESULT.
            STOP RUN.
@@ -64,20 +76,24 @@
            COMPUTE N2 = N.
 
        005-PLAY-GAME.
+           ADD 1 TO WS-ROUND-NUM.
            MOVE WS-CARDS-1(1) TO C1.
            MOVE WS-CARDS-2(1) TO C2.
            IF C1 > C2 THEN
+              MOVE 1 TO WS-ROUND-WINNER
               MOVE C1 TO WS-CARDS-1(N1 + 1)
               MOVE C2 TO WS-CARDS-1(N1 + 2)
               ADD 1 TO N1
               SUBTRACT 1 FROM N2
-           ELSE 
+           ELSE
+              MOVE 2 TO WS-ROUND-WINNER
               MOVE C2 TO WS-CARDS-2(N2 + 1)
               MOVE C1 TO WS-CARDS-2(N2 + 2)
               ADD 1 TO N2
               SUBTRACT 1 FROM N1
            END-IF.
            PERFORM 006-SHIFT-CARDS.
+           PERFORM 008-LOG-ROUND.
 
        006-SHIFT-CARDS.
            MOVE 0 TO WS-CARDS-1(N1 + 2).
@@ -88,6 +104,41 @@
               MOVE WS-CARDS-2(I + 1) TO WS-CARDS-2(I)
            END-PERFORM.
 
+      * Writes each round's two deck orderings, the two top cards that
+      * were just compared, and which player's card won the round, so
+      * a disputed final score can be traced back through the whole
+      * game.
+       008-LOG-ROUND.
+           MOVE SPACES TO WS-DECK1-STR.
+           MOVE 1 TO WS-STR-PTR.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N1
+              STRING WS-CARDS-1(I) DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 INTO WS-DECK1-STR WITH POINTER WS-STR-PTR
+           END-PERFORM.
+           MOVE SPACES TO WS-DECK2-STR.
+           MOVE 1 TO WS-STR-PTR.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N2
+              STRING WS-CARDS-2(I) DELIMITED BY SIZE
+                 ' ' DELIMITED BY SIZE
+                 INTO WS-DECK2-STR WITH POINTER WS-STR-PTR
+           END-PERFORM.
+           MOVE SPACES TO ROUND-RECORD.
+           STRING 'ROUND ' DELIMITED BY SIZE
+               WS-ROUND-NUM DELIMITED BY SIZE
+               ' P1 TOP: ' DELIMITED BY SIZE
+               C1 DELIMITED BY SIZE
+               ' P2 TOP: ' DELIMITED BY SIZE
+               C2 DELIMITED BY SIZE
+               ' WINNER: PLAYER ' DELIMITED BY SIZE
+               WS-ROUND-WINNER DELIMITED BY SIZE
+               ' P1: ' DELIMITED BY SIZE
+               WS-DECK1-STR DELIMITED BY SIZE
+               ' P2: ' DELIMITED BY SIZE
+               WS-DECK2-STR DELIMITED BY SIZE
+               INTO ROUND-RECORD.
+           WRITE ROUND-RECORD.
+
        007-TALLY-RESULT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2 * N
               COMPUTE K = (WS-CARDS-1(I) + WS-CARDS-2(I))
