@@ -2,12 +2,47 @@
        PROGRAM-ID. AOC-2020-15-2.
        AUTHOR ANNA KOSIERADZKA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPTFILE ASSIGN TO "D15CKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
-         
+       FILE SECTION.
+      * Restart file: one header record carrying the turn number and
+      * last number spoken, followed by one data record per history
+      * slot that has actually been touched, so a run that gets killed
+      * partway through the 30-million-turn sweep can pick back up
+      * instead of starting over from turn one.
+         FD CKPTFILE.
+         01 CKPT-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
+         01 CKPT-RECORD-WS PIC X(40).
+         01 CKPT-HEADER REDEFINES CKPT-RECORD-WS.
+           05 CKPT-H-TYPE PIC X.
+           05 CKPT-HDR-I PIC 9(8).
+           05 CKPT-HDR-LAST-NUM PIC 9(8).
+           05 CKPT-HDR-HWM PIC 9(8).
+           05 FILLER PIC X(15).
+         01 CKPT-DATA REDEFINES CKPT-RECORD-WS.
+           05 CKPT-D-TYPE PIC X.
+           05 CKPT-D-IDX PIC 9(8).
+           05 CKPT-D-LAST PIC 9(8).
+           05 CKPT-D-PREV PIC 9(8).
+           05 FILLER PIC X(15).
          01 WS-INPUT PIC 9(4) OCCURS 8 TIMES.
          01 N PIC 9.
-         01 N1 PIC 9.
+         01 N1 PIC 9(8).
+         01 CKPT-STATUS PIC X(2) VALUE SPACES.
+         01 CKPT-EOF PIC 9 VALUE 0.
+         01 WS-CKPT-EVERY PIC 9(8) VALUE 1000000.
+         01 WS-CKPT-TICK PIC 9(8) VALUE 0.
+         01 WS-HWM PIC 9(8) VALUE 0.
+         01 CKPT-IDX PIC 9(8) VALUE 0.
+         01 WS-CUR-I PIC 9(8) VALUE 0.
          01 WS-NUMBERS OCCURS 67108864 TIMES.
            05 NUM-LAST PIC 9(8) VALUE 0.
            05 NUM-PREV PIC 9(8) VALUE 0.
@@ -16,11 +51,14 @@
          01 LAST-I PIC 9(8) VALUE 0.
          01 PREV-I PIC 9(8) VALUE 0.
          01 I PIC 9(8) VALUE 1.
+         01 START-I PIC 9(8) VALUE 1.
 
        PROCEDURE DIVISION.
        001-MAIN.
            PERFORM INIT-DATA.
+           PERFORM 009-LOAD-CHECKPOINT.
            PERFORM SPEAK-NUMBERS.
+           PERFORM 011-CLEAR-CHECKPOINT.
            STOP RUN.
 
        INIT-DATA.
@@ -33,24 +71,93 @@
            MOVE 1 TO WS-INPUT(5).
            MOVE 20 TO WS-INPUT(6).
 
-       SPEAK-NUMBERS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-              MOVE WS-INPUT(I) TO LAST-NUM
-              MOVE I TO NUM-LAST(LAST-NUM + 1)
-           END-PERFORM. 
+      * Resumes from the last checkpoint if one exists on disk; a
+      * missing checkpoint file (status 35) just means a fresh run
+      * that seeds the history table from the starting numbers.
+       009-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE.
+           IF CKPT-STATUS = "00" THEN
+              READ CKPTFILE INTO CKPT-RECORD-WS
+              MOVE CKPT-HDR-I TO START-I
+              MOVE CKPT-HDR-LAST-NUM TO LAST-NUM
+              MOVE CKPT-HDR-HWM TO WS-HWM
+              ADD 1 TO START-I
+              MOVE 0 TO CKPT-EOF
+              PERFORM UNTIL CKPT-EOF = 1
+                 READ CKPTFILE INTO CKPT-RECORD-WS
+                    AT END MOVE 1 TO CKPT-EOF
+                 END-READ
+                 IF CKPT-EOF = 0 THEN
+                    MOVE CKPT-D-IDX TO CKPT-IDX
+                    MOVE CKPT-D-LAST TO NUM-LAST(CKPT-IDX)
+                    MOVE CKPT-D-PREV TO NUM-PREV(CKPT-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE CKPTFILE
+           ELSE
+              CLOSE CKPTFILE
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                 MOVE WS-INPUT(I) TO LAST-NUM
+                 MOVE I TO NUM-LAST(LAST-NUM + 1)
+                 IF LAST-NUM + 1 > WS-HWM THEN
+                    COMPUTE WS-HWM = LAST-NUM + 1
+                 END-IF
+              END-PERFORM
+              COMPUTE N1 = N + 1
+              MOVE N1 TO START-I
+           END-IF.
 
-           COMPUTE N1 = N + 1.
-           PERFORM VARYING I FROM N1 BY 1 UNTIL I > 30000000
+       SPEAK-NUMBERS.
+           PERFORM VARYING I FROM START-I BY 1 UNTIL I > 30000000
                COMPUTE LAST-I = NUM-LAST(LAST-NUM + 1)
                COMPUTE PREV-I = NUM-PREV(LAST-NUM + 1)
-               IF PREV-I = 0 THEN 
+               IF PREV-I = 0 THEN
                  COMPUTE SPOKEN-NUM = 0
-               ELSE 
+               ELSE
                  COMPUTE SPOKEN-NUM = LAST-I - PREV-I
                END-IF
       *         DISPLAY I ":" LAST-NUM "->" SPOKEN-NUM
                MOVE NUM-LAST(SPOKEN-NUM + 1) TO NUM-PREV(SPOKEN-NUM + 1)
                COMPUTE NUM-LAST(SPOKEN-NUM + 1) = I
                COMPUTE LAST-NUM = SPOKEN-NUM
-           END-PERFORM. 
+               IF SPOKEN-NUM + 1 > WS-HWM THEN
+                  COMPUTE WS-HWM = SPOKEN-NUM + 1
+               END-IF
+
+               ADD 1 TO WS-CKPT-TICK
+               IF WS-CKPT-TICK >= WS-CKPT-EVERY THEN
+                  MOVE 0 TO WS-CKPT-TICK
+                  MOVE I TO WS-CUR-I
+                  PERFORM 010-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
            DISPLAY LAST-NUM.
+
+      * Periodically snapshots progress so a restart doesn't have to
+      * replay the whole 30-million-turn sweep from scratch. Only
+      * history slots touched so far (up to the high-water mark) are
+      * written out, not the whole oversized table.
+       010-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE WS-CUR-I TO CKPT-HDR-I.
+           MOVE LAST-NUM TO CKPT-HDR-LAST-NUM.
+           MOVE WS-HWM TO CKPT-HDR-HWM.
+           MOVE 'H' TO CKPT-H-TYPE.
+           WRITE CKPT-RECORD FROM CKPT-RECORD-WS.
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1 UNTIL CKPT-IDX > WS-HWM
+              IF NUM-LAST(CKPT-IDX) NOT = 0
+                 OR NUM-PREV(CKPT-IDX) NOT = 0 THEN
+                 MOVE 'D' TO CKPT-D-TYPE
+                 MOVE CKPT-IDX TO CKPT-D-IDX
+                 MOVE NUM-LAST(CKPT-IDX) TO CKPT-D-LAST
+                 MOVE NUM-PREV(CKPT-IDX) TO CKPT-D-PREV
+                 WRITE CKPT-RECORD FROM CKPT-RECORD-WS
+              END-IF
+           END-PERFORM.
+           CLOSE CKPTFILE.
+
+      * A completed run leaves no checkpoint behind -- otherwise the
+      * next, unrelated run would silently resume mid-sweep instead
+      * of starting over. A missing file to delete is not an error.
+       011-CLEAR-CHECKPOINT.
+           DELETE FILE CKPTFILE.
