@@ -1,24 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-08-1.
        AUTHOR ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d08.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT CKPTFILE ASSIGN TO "D08CKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
-         01 INPUTRECORD. 
+         01 INPUTRECORD.
            05 INPUT-INSTRUCTION PIC X(3).
            05 INPUT-SPACE PIC X.
            05 INPUT-SIGN PIC X(1).
            05 INPUT-ARG PIC 9(3).
-         
+
+      * Restart record: accumulator, current position, and the
+      * visited-flag for every instruction, so a crash mid-sweep can
+      * resume instead of re-running from instruction 1.
+         FD CKPTFILE.
+         01 CKPT-RECORD.
+           05 CKPT-ACC PIC S9(6).
+           05 CKPT-CODE-POS PIC 9(4).
+           05 CKPT-DONE PIC 9 OCCURS 625 TIMES.
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 CKPT-STATUS PIC X(2) VALUE SPACES.
          01 WS-CODE OCCURS 625 TIMES.
            05 WS-INSTRUCTION PIC X(3).
            05 WS-SIGN PIC X.
@@ -26,6 +39,8 @@
            05 WS-DONE PIC 9 VALUE 0.
          01 WS-I PIC X(3).
          01 WS-ACC PIC S9(6) VALUE 0.
+         01 WS-CKPT-EVERY PIC 9(4) VALUE 50.
+         01 WS-CKPT-TICK PIC 9(4) VALUE 0.
 
        LOCAL-STORAGE SECTION.
          01 I UNSIGNED-INT VALUE 1.
@@ -37,7 +52,9 @@
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           PERFORM 009-LOAD-CHECKPOINT.
            PERFORM 004-RUN-CODE.
+           PERFORM 007-CLEAR-CHECKPOINT.
            DISPLAY WS-ACC.
            STOP RUN.
 
@@ -46,13 +63,29 @@
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
            MOVE INPUT-INSTRUCTION TO WS-INSTRUCTION(I).
            MOVE INPUT-SIGN TO WS-SIGN(I).
            MOVE INPUT-ARG TO WS-ARG(I).
            ADD 1 TO I.
 
+      * Resumes from the last checkpoint if one exists on disk;
+      * a missing checkpoint file (status 35) just means a fresh run.
+       009-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE.
+           IF CKPT-STATUS = "00" THEN
+              READ CKPTFILE
+              MOVE CKPT-ACC TO WS-ACC
+              MOVE CKPT-CODE-POS TO CODE-POS
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 625
+                 MOVE CKPT-DONE(I) TO WS-DONE(I)
+              END-PERFORM
+              CLOSE CKPTFILE
+           ELSE
+              CLOSE CKPTFILE
+           END-IF.
+
        004-RUN-CODE.
            PERFORM 005-RUN-INSTRUCTION UNTIL WS-DONE(CODE-POS) = 1.
 
@@ -61,23 +94,47 @@
            MOVE WS-INSTRUCTION(CODE-POS) TO WS-I.
            COMPUTE ARG = FUNCTION NUMVAL(WS-ARG(CODE-POS)).
 
-           IF WS-I = "nop" THEN 
+           IF WS-I = "nop" THEN
               ADD 1 TO CODE-POS
            END-IF.
-                      
-           IF WS-I = "acc" THEN 
+
+           IF WS-I = "acc" THEN
               IF WS-SIGN(CODE-POS) = "+" THEN
                 COMPUTE WS-ACC = WS-ACC + ARG
-              ELSE 
+              ELSE
                 COMPUTE WS-ACC = WS-ACC - ARG
               END-IF
               ADD 1 TO CODE-POS
            END-IF.
 
-           IF WS-I = "jmp" THEN 
+           IF WS-I = "jmp" THEN
               IF WS-SIGN(CODE-POS) = "+" THEN
                 COMPUTE CODE-POS = CODE-POS + ARG
-              ELSE 
+              ELSE
                 COMPUTE CODE-POS = CODE-POS - ARG
               END-IF
            END-IF.
+
+           ADD 1 TO WS-CKPT-TICK.
+           IF WS-CKPT-TICK >= WS-CKPT-EVERY THEN
+              MOVE 0 TO WS-CKPT-TICK
+              PERFORM 006-WRITE-CHECKPOINT
+           END-IF.
+
+      * Periodically snapshots progress so a restart doesn't have to
+      * replay the whole sweep from scratch.
+       006-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE WS-ACC TO CKPT-ACC.
+           MOVE CODE-POS TO CKPT-CODE-POS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 625
+              MOVE WS-DONE(I) TO CKPT-DONE(I)
+           END-PERFORM.
+           WRITE CKPT-RECORD.
+           CLOSE CKPTFILE.
+
+      * A completed run leaves no checkpoint behind -- otherwise the
+      * next, unrelated run would silently resume mid-sweep instead
+      * of starting over. A missing file to delete is not an error.
+       007-CLEAR-CHECKPOINT.
+           DELETE FILE CKPTFILE.
