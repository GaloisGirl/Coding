@@ -1,13 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-07-1.
        AUTHOR. ANNA KOSIERADZKA.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "d07.input"
+           SELECT INPUTFILE ASSIGN TO WS-INPUT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TARGETFILE ASSIGN TO "D07TARGET"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TARGET-STATUS.
+           SELECT MANIFESTFILE ASSIGN TO "D07MANIFEST"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT INPARMFILE ASSIGN TO "D07INPARM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPARM-STATUS.
+           SELECT CTLFILE ASSIGN TO "D07CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
@@ -15,17 +26,53 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(128).
 
+         FD TARGETFILE.
+         01 TARGET-RECORD PIC X(32).
+
+         FD MANIFESTFILE.
+         01 MANIFEST-RECORD PIC X(80).
+
+      * Optional override for the input dataset name, so a rerun
+      * against a backup copy or a corrected feed needs no recompile.
+         FD INPARMFILE.
+         01 INPARM-RECORD PIC X(99).
+
+      * Expected record count supplied with the feed, so a dropped or
+      * duplicated line in transit doesn't silently produce a
+      * plausible-looking but wrong RESULT.
+         FD CTLFILE.
+         01 CTL-RECORD PIC 9(8).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 TARGET-STATUS PIC X(2) VALUE SPACES.
+         01 INPARM-STATUS PIC X(2) VALUE SPACES.
+         01 CTL-STATUS PIC X(2) VALUE SPACES.
+         01 WS-EXPECTED-COUNT PIC 9(8) VALUE 0.
+         01 WS-INPUT-NAME PIC X(99) VALUE "d07.input".
          01 REC-LEN PIC 9(2) COMP.
-         01 WS-BUFFER PIC X(32) OCCURS 32 TIMES. 
+         01 WS-BUFFER PIC X(32) OCCURS 32 TIMES.
          01 WS-BAG PIC X(32).
+      * Bag color asked about is read from TARGETFILE instead of
+      * being wired to "shiny gold", so the same parsing logic can
+      * answer the question for any color without a recompile.
+         01 WS-TARGET-BAG PIC X(32) VALUE 'shiny gold'.
          01 WS-BAGS OCCURS 594 TIMES.
            05 WS-BAG-COLOR PIC X(32).
            05 WS-BAG-DONE PIC 9 VALUE 0.
            05 WS-BAG-BAGS-NUMBER PIC 99 VALUE 0.
            05 WS-BAG-BAGS PIC X(32) OCCURS 32 TIMES.
+           05 WS-BAG-QUANTITIES PIC 99 VALUE 0 OCCURS 32 TIMES.
         01 WS-BAGS-QUEUE PIC X(32) OCCURS 9999 TIMES.
+        01 WS-MANIFEST-QUEUE OCCURS 9999 TIMES.
+           05 WS-MQ-COLOR PIC X(32).
+           05 WS-MQ-QTY PIC 9(8).
+        01 WS-MQ-QTY-DISP PIC ZZZZZZZ9.
+
+      * Parameters passed to the shared job-completion trailer writer.
+        COPY JOBLOG.
+      * Parameters passed to the shared cross-day results ledger.
+        COPY LEDGER.
 
        LOCAL-STORAGE SECTION.
          01 N UNSIGNED-INT VALUE 0.
@@ -40,21 +87,34 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
+           PERFORM 011-LOAD-INPUT-NAME.
+           PERFORM 013-LOAD-TARGET-BAG.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           PERFORM 012-RECONCILE-RECORD-COUNT.
            PERFORM 005-WALK-GRAPH.
            PERFORM 008-COUNT-RESULT.
            DISPLAY Q2.
            DISPLAY RESULT.
-           STOP RUN.
+           PERFORM 009-PRINT-MANIFEST.
+           MOVE 'AOC-2020-07-1' TO JOBLOG-PROGRAM-ID.
+           MOVE N TO JOBLOG-RECORDS-READ.
+           MOVE 0 TO JOBLOG-RECORDS-REJECTED.
+           MOVE RESULT TO JOBLOG-RESULT.
+           CALL 'JOBLOG-01' USING JOBLOG-PARMS.
+           MOVE 'AOC-2020-07-1' TO LEDGER-PROGRAM-ID.
+           MOVE RESULT TO LEDGER-RESULT.
+           CALL 'LEDGER-01' USING LEDGER-PARMS.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
        002-READ.
             READ INPUTFILE
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PARSE-RECORD
             END-READ.
-       
+
        003-PARSE-RECORD.
            ADD 1 TO N.
            MOVE 1 TO STRING-PTR.
@@ -71,12 +131,12 @@
                WS-BUFFER(2) DELIMITED BY SPACE
                INTO WS-BAG-COLOR(I)
            END-STRING.
-       
+
            IF NOT WS-BUFFER(5) = "no" THEN
               PERFORM 004-PARSE-SUB-BAGS
            END-IF.
            ADD 1 TO I.
-           
+
        004-PARSE-SUB-BAGS.
       * 1, 2 are color, 3=bags, 4=contains
            MOVE 1 TO K.
@@ -88,16 +148,17 @@
                  WS-BUFFER(J + 2) DELIMITED BY SPACE
                  INTO WS-BAG-BAGS(I, K)
                END-STRING
+               MOVE WS-BUFFER(J) TO WS-BAG-QUANTITIES(I, K)
                ADD 1 TO K
             END-IF
            END-PERFORM.
            COMPUTE WS-BAG-BAGS-NUMBER(I) = K - 1.
 
        005-WALK-GRAPH.
-      * Queue starts containing 'shiny gold', Q1 = 1, Q2 = 1
-           MOVE 'shiny gold' TO WS-BAGS-QUEUE(1).
+      * Queue starts containing the target bag, Q1 = 1, Q2 = 1
+           MOVE WS-TARGET-BAG TO WS-BAGS-QUEUE(1).
            PERFORM 006-WALK-GRAPH-LOOP UNTIL Q1 > Q2.
-           
+
        006-WALK-GRAPH-LOOP.
            MOVE WS-BAGS-QUEUE(Q1) TO WS-BAG.
            ADD 1 TO Q1.
@@ -105,15 +166,15 @@
            MOVE 1 TO WS-BAG-DONE(BAG-IDX).
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-      *    Find bags with WS-BAG among sub-bags 
+      *    Find bags with WS-BAG among sub-bags
               IF WS-BAG-DONE(I) = 0 THEN
-                 PERFORM VARYING J FROM 1 by 1 
+                 PERFORM VARYING J FROM 1 by 1
                     UNTIL J > WS-BAG-BAGS-NUMBER(I)
                        IF WS-BAG = WS-BAG-BAGS(I, J)
                           ADD 1 TO Q2
                           MOVE WS-BAG-COLOR(I) TO WS-BAGS-QUEUE(Q2)
-                          EXIT PERFORM 
-                       END-IF 
+                          EXIT PERFORM
+                       END-IF
                  END-PERFORM
               END-IF
            END-PERFORM.
@@ -121,7 +182,7 @@
       * Note: no hashtables in COBOL, so linear lookup
        007-FIND-BAG-INDEX.
            PERFORM VARYING K FROM 1 BY 1 UNTIL K > N
-              IF WS-BAG = WS-BAG-COLOR(K) THEN 
+              IF WS-BAG = WS-BAG-COLOR(K) THEN
                  MOVE K TO BAG-IDX
               END-IF
            END-PERFORM.
@@ -132,5 +193,84 @@
                  ADD 1 TO RESULT
               END-IF
            END-PERFORM.
-      * Shiny gold bag doesn't count
+      * Target bag doesn't count
            SUBTRACT 1 FROM RESULT.
+
+      * Walks the target bag's containment tree outward and writes
+      * the full packing manifest (what's inside what, and how many
+      * of each) instead of leaving it as working storage we discard.
+       009-PRINT-MANIFEST.
+           OPEN OUTPUT MANIFESTFILE.
+           MOVE SPACES TO MANIFEST-RECORD.
+           STRING 'MANIFEST FOR: ' DELIMITED BY SIZE
+               WS-TARGET-BAG DELIMITED BY SIZE
+               INTO MANIFEST-RECORD.
+           WRITE MANIFEST-RECORD.
+           MOVE WS-TARGET-BAG TO WS-MQ-COLOR(1).
+           MOVE 1 TO WS-MQ-QTY(1).
+           MOVE 1 TO Q1.
+           MOVE 1 TO Q2.
+           PERFORM 010-MANIFEST-LOOP UNTIL Q1 > Q2.
+           CLOSE MANIFESTFILE.
+
+       010-MANIFEST-LOOP.
+           MOVE WS-MQ-COLOR(Q1) TO WS-BAG.
+           PERFORM 007-FIND-BAG-INDEX.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-BAG-BAGS-NUMBER(BAG-IDX)
+              MOVE SPACES TO MANIFEST-RECORD
+              MOVE WS-BAG-QUANTITIES(BAG-IDX, I) TO WS-MQ-QTY-DISP
+              STRING WS-BAG DELIMITED BY SPACE
+                  ' CONTAINS ' DELIMITED BY SIZE
+                  WS-MQ-QTY-DISP DELIMITED BY SIZE
+                  ' x ' DELIMITED BY SIZE
+                  WS-BAG-BAGS(BAG-IDX, I) DELIMITED BY SPACE
+                  INTO MANIFEST-RECORD
+              WRITE MANIFEST-RECORD
+              ADD 1 TO Q2
+              MOVE WS-BAG-BAGS(BAG-IDX, I) TO WS-MQ-COLOR(Q2)
+              MOVE WS-BAG-QUANTITIES(BAG-IDX, I) TO WS-MQ-QTY(Q2)
+           END-PERFORM.
+           ADD 1 TO Q1.
+
+      * A missing override file (status other than "00") just means
+      * run against the usual "d07.input" feed.
+       011-LOAD-INPUT-NAME.
+           OPEN INPUT INPARMFILE.
+           IF INPARM-STATUS = "00" THEN
+              READ INPARMFILE
+              MOVE INPARM-RECORD TO WS-INPUT-NAME
+              CLOSE INPARMFILE
+           ELSE
+              CLOSE INPARMFILE
+           END-IF.
+
+      * A missing target file (status other than "00") just means
+      * the compiled-in "shiny gold" default is used.
+       013-LOAD-TARGET-BAG.
+           OPEN INPUT TARGETFILE.
+           IF TARGET-STATUS = "00" THEN
+              READ TARGETFILE
+              MOVE TARGET-RECORD TO WS-TARGET-BAG
+              CLOSE TARGETFILE
+           ELSE
+              CLOSE TARGETFILE
+           END-IF.
+
+      * A missing control record (status other than "00") just means
+      * no reconciliation count was supplied with this feed.
+       012-RECONCILE-RECORD-COUNT.
+           OPEN INPUT CTLFILE.
+           IF CTL-STATUS = "00" THEN
+              READ CTLFILE
+              MOVE CTL-RECORD TO WS-EXPECTED-COUNT
+              CLOSE CTLFILE
+              IF N NOT = WS-EXPECTED-COUNT THEN
+                 DISPLAY 'RECONCILIATION ERROR: EXPECTED '
+                     WS-EXPECTED-COUNT ' RECORDS, READ ' N
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           ELSE
+              CLOSE CTLFILE
+           END-IF.
