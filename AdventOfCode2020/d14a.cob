@@ -5,25 +5,53 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "d14.input"
+           SELECT INPUTFILE ASSIGN TO WS-INPUT-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT INPARMFILE ASSIGN TO "D14INPARM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPARM-STATUS.
+           SELECT CTLFILE ASSIGN TO "D14CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 99
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(99).
-         
+
+      * Optional override for the input dataset name, so a rerun
+      * against a backup copy or a corrected feed needs no recompile.
+         FD INPARMFILE.
+         01 INPARM-RECORD PIC X(99).
+
+      * Expected record count supplied with the feed, so a dropped or
+      * duplicated line in transit doesn't silently produce a
+      * plausible-looking but wrong RESULT.
+         FD CTLFILE.
+         01 CTL-RECORD PIC 9(8).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 INPARM-STATUS PIC X(2) VALUE SPACES.
+         01 CTL-STATUS PIC X(2) VALUE SPACES.
+         01 WS-EXPECTED-COUNT PIC 9(8) VALUE 0.
+         01 WS-RECORDS-READ PIC 9(8) VALUE 0.
+         01 WS-INPUT-NAME PIC X(99) VALUE "d14.input".
          01 REC-LEN PIC 9(2) COMP.
          01 WS-MASK PIC X(36).
          01 WS-ADDR PIC 9(12).
          01 WS-VAL PIC 9(12).
          01 WS-VAL-DEC PIC 9(12) VALUE 0.
          01 WS-VAL-BIN PIC X(36) VALUE SPACE.
-         01 WS-MEM PIC 9(12) VALUE 0 OCCURS 65536 TIMES.
+      * Addresses are 36-bit, far too wide to preallocate one cell per
+      * possible address, so only the addresses actually written are
+      * kept, as a flat address/value table searched by address.
+         01 WS-MEM-ADDR PIC 9(12) VALUE 0 OCCURS 10000 TIMES.
+         01 WS-MEM-VAL PIC 9(12) VALUE 0 OCCURS 10000 TIMES.
+         01 WS-MEM-COUNT PIC 9(5) VALUE 0.
+         01 WS-FOUND-IDX PIC 9(5) VALUE 0.
          01 RESULT PIC 9(16) VALUE 0.
          77 WS-D PIC 9.
         
@@ -32,9 +60,11 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
+           PERFORM LOAD-INPUT-NAME.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           PERFORM RECONCILE-RECORD-COUNT.
            PERFORM SUM-MEMORY.
            DISPLAY RESULT.
            STOP RUN.
@@ -46,7 +76,8 @@
             END-READ.
        
        003-PROCESS-RECORD.
-           IF INPUTRECORD(1:4) = "mask" THEN 
+           ADD 1 TO WS-RECORDS-READ.
+           IF INPUTRECORD(1:4) = "mask" THEN
               MOVE INPUTRECORD(8:36) TO WS-MASK
            ELSE 
               UNSTRING INPUTRECORD(5:36) DELIMITED BY "=" INTO 
@@ -55,7 +86,29 @@
                PERFORM DEC-TO-BIN
                PERFORM APPLY-MASK
                PERFORM BIN-TO-DEC
-               MOVE WS-VAL-DEC TO WS-MEM(WS-ADDR)
+               PERFORM STORE-MEM
+           END-IF.
+
+       STORE-MEM.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MEM-COUNT
+              IF WS-MEM-ADDR(I) = WS-ADDR THEN
+                 MOVE I TO WS-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0 THEN
+              IF WS-MEM-COUNT >= 10000 THEN
+                 DISPLAY 'MEMORY TABLE FULL: MORE THAN 10000 DISTINCT '
+                     'ADDRESSES WRITTEN'
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-MEM-COUNT
+              MOVE WS-ADDR TO WS-MEM-ADDR(WS-MEM-COUNT)
+              MOVE WS-VAL-DEC TO WS-MEM-VAL(WS-MEM-COUNT)
+           ELSE
+              MOVE WS-VAL-DEC TO WS-MEM-VAL(WS-FOUND-IDX)
            END-IF.
 
        APPLY-MASK.
@@ -82,6 +135,37 @@
            END-PERFORM.
 
        SUM-MEMORY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 65536
-              ADD WS-MEM(I) TO RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MEM-COUNT
+              ADD WS-MEM-VAL(I) TO RESULT
            END-PERFORM.
+
+      * A missing override file (status other than "00") just means
+      * run against the usual "d14.input" feed.
+       LOAD-INPUT-NAME.
+           OPEN INPUT INPARMFILE.
+           IF INPARM-STATUS = "00" THEN
+              READ INPARMFILE
+              MOVE INPARM-RECORD TO WS-INPUT-NAME
+              CLOSE INPARMFILE
+           ELSE
+              CLOSE INPARMFILE
+           END-IF.
+
+      * A missing control record (status other than "00") just means
+      * no reconciliation count was supplied with this feed.
+       RECONCILE-RECORD-COUNT.
+           OPEN INPUT CTLFILE.
+           IF CTL-STATUS = "00" THEN
+              READ CTLFILE
+              MOVE CTL-RECORD TO WS-EXPECTED-COUNT
+              CLOSE CTLFILE
+              IF WS-RECORDS-READ NOT = WS-EXPECTED-COUNT THEN
+                 DISPLAY 'RECONCILIATION ERROR: EXPECTED '
+                     WS-EXPECTED-COUNT ' RECORDS, READ '
+                     WS-RECORDS-READ
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           ELSE
+              CLOSE CTLFILE
+           END-IF.
