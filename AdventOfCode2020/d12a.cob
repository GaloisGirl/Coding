@@ -7,7 +7,9 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d12.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT AUDITFILE ASSIGN TO "D12AUDIT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
@@ -16,7 +18,10 @@
          01 INPUTRECORD.
            05 INPUT-ACTION PIC X.
            05 INPUT-ARG PIC 9(3).
-         
+
+         FD AUDITFILE.
+         01 AUDIT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 REC-LEN PIC 9(2) COMP.
@@ -26,14 +31,19 @@
          01 DY PIC S9 VALUE 0.
          01 X PIC S9(6) VALUE 0.
          01 Y PIC S9(6) VALUE 0.
+         01 WS-X-DISP PIC -(6)9.
+         01 WS-Y-DISP PIC -(6)9.
          01 N PIC S9(6) VALUE 0.
          01 ARG PIC S9(3) VALUE 0.
+         01 WS-INSTR-NUM PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT AUDITFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           CLOSE AUDITFILE.
            COMPUTE N = FUNCTION ABS(X) + FUNCTION ABS(Y).
            DISPLAY N.
            STOP RUN.
@@ -45,11 +55,13 @@
             END-READ.
        
        003-PROCESS-RECORD.
+           ADD 1 TO WS-INSTR-NUM.
            COMPUTE ARG = FUNCTION NUMVAL(INPUT-ARG)
            PERFORM 004-COMPUTE-DIRECTION.
            PERFORM 005-COMPUTE-DELTAS.
            PERFORM 008-NAVIGATE.
-           
+           PERFORM 009-LOG-POSITION.
+
        004-COMPUTE-DIRECTION.
            IF INPUT-ACTION = 'N' OR INPUT-ACTION = 'S' 
               OR INPUT-ACTION = 'E' OR INPUT-ACTION = 'W' THEN 
@@ -116,3 +128,23 @@
            END-IF.
            COMPUTE X = X + DX * ARG.
            COMPUTE Y = Y + DY * ARG.
+
+      * Logs the ship's running position after every instruction so a
+      * wrong final answer can be traced back to where it went astray.
+       009-LOG-POSITION.
+           MOVE X TO WS-X-DISP.
+           MOVE Y TO WS-Y-DISP.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING 'INSTR ' DELIMITED BY SIZE
+               WS-INSTR-NUM DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               INPUT-ACTION DELIMITED BY SIZE
+               INPUT-ARG DELIMITED BY SIZE
+               ' FACING=' DELIMITED BY SIZE
+               CURR-DIR DELIMITED BY SIZE
+               ' X=' DELIMITED BY SIZE
+               WS-X-DISP DELIMITED BY SIZE
+               ' Y=' DELIMITED BY SIZE
+               WS-Y-DISP DELIMITED BY SIZE
+               INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
