@@ -7,17 +7,44 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d11.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT LAYOUTFILE ASSIGN TO "D11B-LAYOUT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OTHERLAYOUT ASSIGN TO "D11A-LAYOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OTHER-STATUS.
+           SELECT COMPAREFILE ASSIGN TO "D11COMPARE"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE.
          01 INPUTRECORD PIC X(99).
+
+         FD LAYOUTFILE.
+         01 LAYOUT-RECORD PIC X(98).
+
+         FD OTHERLAYOUT.
+         01 OTHER-LAYOUT-RECORD PIC X(98).
+
+         FD COMPAREFILE.
+         01 COMPARE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 OTHER-STATUS PIC X(2) VALUE SPACES.
          01 WS-ARR OCCURS 93 TIMES.
            05 WS-ROW PIC X OCCURS 98 TIMES.
          01 WS-ARR-2 OCCURS 93 TIMES.
            05 WS-ROW-2 PIC X OCCURS 98 TIMES.
+      * Holds the adjacent-seat job's final layout for the
+      * side-by-side comparison report.
+         01 WS-OTHER-ARR OCCURS 93 TIMES.
+           05 WS-OTHER-ROW PIC X OCCURS 98 TIMES.
+         01 WS-OTHER-OCCUPIED PIC 9(10) VALUE 0.
+         01 WS-DIFF-COUNT PIC 9(10) VALUE 0.
+         01 WS-I-DISP PIC 9(3) VALUE 0.
+         01 WS-J-DISP PIC 9(3) VALUE 0.
+         01 WS-OCCUPIED-DISP PIC 9(10) VALUE 0.
          01 DI PIC S9 VALUE 0.
          01 DJ PIC S9 VALUE 0.
 
@@ -42,6 +69,8 @@
             PERFORM 004-ONE-ROUND WITH TEST AFTER UNTIL CHANGES = 0.
             PERFORM 008-COUNT-OCCUPIED.
             DISPLAY OCCUPIED.
+            PERFORM 009-WRITE-LAYOUT.
+            PERFORM 010-COMPARE-LAYOUTS.
             STOP RUN.
 
        002-READ.
@@ -113,7 +142,81 @@
            MOVE 0 TO OCCUPIED.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
            AFTER J FROM 1 BY 1 UNTIL J > N-COLS
-               IF WS-ROW(I, J) = '#' THEN 
+               IF WS-ROW(I, J) = '#' THEN
                  ADD 1 TO OCCUPIED
                END-IF
            END-PERFORM.
+
+      * Saves this job's own final stable layout for other jobs (or
+      * a future run of this one) to compare against.
+       009-WRITE-LAYOUT.
+           OPEN OUTPUT LAYOUTFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
+              MOVE WS-ARR(I) TO LAYOUT-RECORD
+              WRITE LAYOUT-RECORD
+           END-PERFORM.
+           CLOSE LAYOUTFILE.
+
+      * Facilities wants both stable layouts and the seats that
+      * differ between the adjacent-seat and line-of-sight rules in
+      * one report, so this reads the adjacent-seat job's saved
+      * layout (if it has already run) and diffs it seat by seat.
+       010-COMPARE-LAYOUTS.
+           OPEN INPUT OTHERLAYOUT.
+           IF OTHER-STATUS NOT = "00" THEN
+              CLOSE OTHERLAYOUT
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE 0 TO FILE-STATUS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
+              READ OTHERLAYOUT
+                  AT END MOVE 1 TO FILE-STATUS
+              END-READ
+              IF FILE-STATUS = 0 THEN
+                 MOVE OTHER-LAYOUT-RECORD TO WS-OTHER-ARR(I)
+              END-IF
+           END-PERFORM.
+           CLOSE OTHERLAYOUT.
+
+           MOVE 0 TO WS-OTHER-OCCUPIED.
+           MOVE 0 TO WS-DIFF-COUNT.
+           OPEN OUTPUT COMPAREFILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-ROWS
+           AFTER J FROM 1 BY 1 UNTIL J > N-COLS
+              IF WS-OTHER-ROW(I, J) = '#' THEN
+                 ADD 1 TO WS-OTHER-OCCUPIED
+              END-IF
+              IF WS-OTHER-ROW(I, J) NOT = WS-ROW(I, J) THEN
+                 ADD 1 TO WS-DIFF-COUNT
+                 MOVE I TO WS-I-DISP
+                 MOVE J TO WS-J-DISP
+                 MOVE SPACES TO COMPARE-RECORD
+                 STRING 'SEAT (' DELIMITED BY SIZE
+                     WS-I-DISP DELIMITED BY SIZE
+                     ',' DELIMITED BY SIZE
+                     WS-J-DISP DELIMITED BY SIZE
+                     ') ADJACENT=' DELIMITED BY SIZE
+                     WS-OTHER-ROW(I, J) DELIMITED BY SIZE
+                     ' LINE-OF-SIGHT=' DELIMITED BY SIZE
+                     WS-ROW(I, J) DELIMITED BY SIZE
+                     INTO COMPARE-RECORD
+                 WRITE COMPARE-RECORD
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO COMPARE-RECORD.
+           STRING 'ADJACENT-RULE OCCUPIED: ' DELIMITED BY SIZE
+               WS-OTHER-OCCUPIED DELIMITED BY SIZE
+               INTO COMPARE-RECORD.
+           WRITE COMPARE-RECORD.
+           MOVE OCCUPIED TO WS-OCCUPIED-DISP.
+           MOVE SPACES TO COMPARE-RECORD.
+           STRING 'LINE-OF-SIGHT OCCUPIED: ' DELIMITED BY SIZE
+               WS-OCCUPIED-DISP DELIMITED BY SIZE
+               INTO COMPARE-RECORD.
+           WRITE COMPARE-RECORD.
+           MOVE SPACES TO COMPARE-RECORD.
+           STRING 'SEATS THAT DIFFER: ' DELIMITED BY SIZE
+               WS-DIFF-COUNT DELIMITED BY SIZE
+               INTO COMPARE-RECORD.
+           WRITE COMPARE-RECORD.
+           CLOSE COMPAREFILE.
