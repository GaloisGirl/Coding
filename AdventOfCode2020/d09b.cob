@@ -39,7 +39,6 @@
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
            PERFORM 004-FIND-START-END.
-           PERFORM 005-FIND-MIN-MAX.
            STOP RUN.
 
        002-READ.
@@ -47,11 +46,14 @@
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
             END-READ.
-       
+
        003-PROCESS-RECORD.
            MOVE INPUTRECORD TO WS-NUMBERS(I).
            ADD 1 TO I.
 
+      * Reports every contiguous range that sums to the target, not
+      * just the first one found, since repeating transaction batches
+      * can produce more than one matching range.
        004-FIND-START-END.
            PERFORM VARYING I-START FROM 1 BY 1 UNTIL I-START > 999
                COMPUTE I-START-1 = I-START + 1
@@ -62,12 +64,14 @@
                      ADD WS-NUMBERS(J) TO WS-SUM
                    END-PERFORM
                    IF WS-SUM = WS-NUMBER THEN
-                       EXIT PARAGRAPH
+                       PERFORM 005-FIND-MIN-MAX
                    END-IF
                END-PERFORM
-           END-PERFORM. 
+           END-PERFORM.
 
        005-FIND-MIN-MAX.
+           MOVE 9999999999999999 TO WS-MIN.
+           MOVE 0 TO WS-MAX.
            PERFORM VARYING J FROM I-START BY 1 UNTIL J > I-END
                IF WS-NUMBERS(J) < WS-MIN THEN
                  MOVE WS-NUMBERS(J) TO WS-MIN
@@ -75,6 +79,6 @@
                IF WS-NUMBERS(J) > WS-MAX THEN
                  MOVE WS-NUMBERS(J) TO WS-MAX
                END-IF
-           END-PERFORM. 
+           END-PERFORM.
            COMPUTE WS-RESULT = WS-MIN + WS-MAX.
-           DISPLAY WS-RESULT.
+           DISPLAY 'RANGE ' I-START ' TO ' I-END ' RESULT: ' WS-RESULT.
