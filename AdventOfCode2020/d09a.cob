@@ -7,16 +7,25 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d09.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT PARMFILE ASSIGN TO "D09PARM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 16
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(16).
-         
+
+      * Preamble (lookback window) length, read at startup instead of
+      * compiled in, so other numeric feeds aren't tied to 25.
+         FD PARMFILE.
+         01 PARM-RECORD PIC 9(4).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 PARM-STATUS PIC X(2) VALUE SPACES.
          01 REC-LEN PIC 9(2) COMP.
          01 WS-NUMBERS PIC 9(15) OCCURS 1000 TIMES.
          01 WS-SUM PIC 9(16).
@@ -33,6 +42,7 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
+           PERFORM 005-LOAD-PREAMBLE-LEN.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
@@ -64,10 +74,22 @@
              END-IF
            END-PERFORM.       
  
-           IF FOUND-SUM = 0 THEN 
+           IF FOUND-SUM = 0 THEN
               MOVE 1 TO FOUND-NUMBER
               MOVE WS-NUMBERS(I) TO WS-RESULT
               EXIT PARAGRAPH
            END-IF
 
            ADD 1 TO I.
+
+      * A missing parameter file (status other than "00") just means
+      * the compiled-in preamble length of 25 is used.
+       005-LOAD-PREAMBLE-LEN.
+           OPEN INPUT PARMFILE.
+           IF PARM-STATUS = "00" THEN
+              READ PARMFILE
+              MOVE PARM-RECORD TO P-LEN
+              CLOSE PARMFILE
+           ELSE
+              CLOSE PARMFILE
+           END-IF.
