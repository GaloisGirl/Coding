@@ -7,14 +7,19 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d13.input"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT REPORTFILE ASSIGN TO "D13BREPORT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
          RECORD IS VARYING IN SIZE FROM 1 to 200
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(200).
-         
+
+         FD REPORTFILE.
+         01 REPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 REC-LEN PIC 9(2) COMP.
          01 WS-BUSES PIC 9(5) OCCURS 1 TO 99 DEPENDING ON LEN.
@@ -30,6 +35,15 @@
          77 N1 PIC 9(20).
          77 A1 PIC 9(20).
          77 RESULT PIC 9(20).
+         77 WS-CYCLE PIC 9(20).
+         77 WS-NEXT-RESULT PIC 9(20).
+         77 WS-REPORT-COUNT PIC 9(2) VALUE 5.
+         77 WS-REPORT-K PIC 9(2) VALUE 0.
+         77 WS-CURRENT-TS PIC 9(20) VALUE 0.
+         77 WS-WAIT PIC 9(20) VALUE 0.
+         77 WS-QUOT PIC 9(20) VALUE 0.
+         77 WS-BEST-WAIT PIC 9(20) VALUE 0.
+         77 WS-BEST-BUS PIC 9(5) VALUE 0.
 
        LOCAL-STORAGE SECTION.
          01 STRING-PTR UNSIGNED-INT VALUE 1.
@@ -43,12 +57,14 @@
            CLOSE INPUTFILE.
            PERFORM 003-FIND-TIMESTAMP.
            DISPLAY RESULT.
+           PERFORM 004-WRITE-NEXT-DEPARTURES.
            STOP RUN.
 
        002-READ.
            READ INPUTFILE
            END-READ.
-           READ INPUTFILE 
+           COMPUTE WS-CURRENT-TS = FUNCTION NUMVAL(INPUTRECORD).
+           READ INPUTFILE
            END-READ.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 99
              MOVE 0 TO WS-BUFFER
@@ -83,3 +99,37 @@
               COMPUTE N = N * N1
            END-PERFORM.
            COMPUTE RESULT = A.
+           COMPUTE WS-CYCLE = N.
+
+      * Reports, for the timestamp on the first input line, how long
+      * each bus in service waits before its next departure and which
+      * of them leaves soonest from right now.
+       004-WRITE-NEXT-DEPARTURES.
+           OPEN OUTPUT REPORTFILE.
+           MOVE 0 TO WS-BEST-BUS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LEN
+              DIVIDE WS-CURRENT-TS BY WS-BUSES(J)
+                 GIVING WS-QUOT REMAINDER WS-WAIT
+              IF WS-WAIT NOT = 0 THEN
+                 COMPUTE WS-WAIT = WS-BUSES(J) - WS-WAIT
+              END-IF
+              MOVE SPACES TO REPORT-RECORD
+              STRING 'BUS ' DELIMITED BY SIZE
+                  WS-BUSES(J) DELIMITED BY SIZE
+                  ' WAIT ' DELIMITED BY SIZE
+                  WS-WAIT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+              IF WS-BEST-BUS = 0 OR WS-WAIT < WS-BEST-WAIT THEN
+                 MOVE WS-WAIT TO WS-BEST-WAIT
+                 MOVE WS-BUSES(J) TO WS-BEST-BUS
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'SOONEST BUS ' DELIMITED BY SIZE
+               WS-BEST-BUS DELIMITED BY SIZE
+               ' WAIT ' DELIMITED BY SIZE
+               WS-BEST-WAIT DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           CLOSE REPORTFILE.
