@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d16.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTFILE ASSIGN TO "D16AEXCEPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -15,14 +17,19 @@
          RECORD IS VARYING IN SIZE FROM 1 to 99
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(99).
-         
+
+         FD EXCEPTFILE.
+         01 EXCEPT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
          01 WS-RESULT PIC 9(9) VALUE 0.
+         01 WS-TICKET-NUM PIC 9(6) VALUE 0.
          
          01 REC-LEN PIC 9(2) COMP.
          01 FILE-STATUS PIC 9 VALUE 0.
          01 WS-SECTION PIC 9 VALUE 1.
          
+         01 WS-RULE-NAME PIC X(32) OCCURS 20 TIMES.
          01 WS-MIN-1 PIC 9(3) OCCURS 20 TIMES.
          01 WS-MAX-1 PIC 9(3) OCCURS 20 TIMES.
          01 WS-MIN-2 PIC 9(3) OCCURS 20 TIMES.
@@ -47,8 +54,10 @@
        PROCEDURE DIVISION.
        001-MAIN.
            OPEN INPUT INPUTFILE.
+           OPEN OUTPUT EXCEPTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
+           CLOSE EXCEPTFILE.
            DISPLAY WS-RESULT.
            STOP RUN.
 
@@ -83,6 +92,7 @@
                WS-TMP5
                WS-TMP6.
             ADD 1 TO N.
+            MOVE WS-TMP1 TO WS-RULE-NAME(N).
             MOVE WS-TMP2 TO WS-MIN-1(N).
             MOVE WS-TMP3 TO WS-MAX-1(N).
             MOVE WS-TMP4 TO WS-MIN-2(N).
@@ -93,9 +103,10 @@
             
         006-PROCESS-RECORD-TYPE-3.
            ADD 1 TO I.
-           IF I = 1 THEN 
+           IF I = 1 THEN
              EXIT PARAGRAPH
-           END-IF.          
+           END-IF.
+           COMPUTE WS-TICKET-NUM = I - 1.
            MOVE 1 TO STRING-PTR.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
              UNSTRING INPUTRECORD DELIMITED BY ',' INTO WS-ROW(J)
@@ -116,4 +127,30 @@
             END-PERFORM.
             IF WS-VAL-CORRECT = 0 THEN
                 ADD WS-VAL TO WS-RESULT
+                PERFORM 008-LOG-EXCEPTION
             END-IF.
+
+      * Records every field value that matches no rule's range, which
+      * nearby ticket it came from, and -- for every rule it was
+      * checked against and failed -- that rule's name and range, for
+      * the invalidation report.
+        008-LOG-EXCEPTION.
+            PERFORM VARYING K FROM 1 BY 1 UNTIL K > N
+                MOVE SPACES TO EXCEPT-RECORD
+                STRING 'TICKET ' DELIMITED BY SIZE
+                    WS-TICKET-NUM DELIMITED BY SIZE
+                    ' VALUE ' DELIMITED BY SIZE
+                    WS-VAL DELIMITED BY SIZE
+                    ' INVALID FOR RULE ' DELIMITED BY SIZE
+                    WS-RULE-NAME(K) DELIMITED BY SIZE
+                    ' RANGE ' DELIMITED BY SIZE
+                    WS-MIN-1(K) DELIMITED BY SIZE
+                    '-' DELIMITED BY SIZE
+                    WS-MAX-1(K) DELIMITED BY SIZE
+                    ' OR ' DELIMITED BY SIZE
+                    WS-MIN-2(K) DELIMITED BY SIZE
+                    '-' DELIMITED BY SIZE
+                    WS-MAX-2(K) DELIMITED BY SIZE
+                    INTO EXCEPT-RECORD
+                WRITE EXCEPT-RECORD
+            END-PERFORM.
