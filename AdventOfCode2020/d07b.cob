@@ -7,6 +7,9 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO "d07.input"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TARGETFILE ASSIGN TO "D07TARGET"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TARGET-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,11 +18,19 @@
          DEPENDING ON REC-LEN.
          01 INPUTRECORD PIC X(128).
 
+         FD TARGETFILE.
+         01 TARGET-RECORD PIC X(24).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
+         01 TARGET-STATUS PIC X(2) VALUE SPACES.
          01 REC-LEN PIC 9(2) COMP.
-         01 WS-BUFFER PIC X(32) OCCURS 32 TIMES. 
+         01 WS-BUFFER PIC X(32) OCCURS 32 TIMES.
          01 WS-BAG PIC X(24).
+      * Bag color is read from TARGETFILE instead of hardcoded, so
+      * this parsing logic can answer for any color without a
+      * recompile.
+         01 WS-TARGET-BAG PIC X(24) VALUE 'shiny gold'.
          01 WS-BAGS OCCURS 594 TIMES.
            05 WS-BAG-COLOR PIC X(24).
            05 WS-BAG-DONE PIC 9 VALUE 0.
@@ -46,6 +57,7 @@
 
        PROCEDURE DIVISION.
        001-MAIN.
+           PERFORM 008-LOAD-TARGET-BAG.
            OPEN INPUT INPUTFILE.
            PERFORM 002-READ UNTIL FILE-STATUS = 1.
            CLOSE INPUTFILE.
@@ -55,6 +67,18 @@
            DISPLAY RESULT.
            STOP RUN.
 
+      * A missing target file (status other than "00") just means
+      * the compiled-in "shiny gold" default is used.
+       008-LOAD-TARGET-BAG.
+           OPEN INPUT TARGETFILE.
+           IF TARGET-STATUS = "00" THEN
+              READ TARGETFILE
+              MOVE TARGET-RECORD TO WS-TARGET-BAG
+              CLOSE TARGETFILE
+           ELSE
+              CLOSE TARGETFILE
+           END-IF.
+
        002-READ.
            READ INPUTFILE
                AT END MOVE 1 TO FILE-STATUS
@@ -102,7 +126,7 @@
            COMPUTE WS-BAG-BAGS-NUMBER(I) = K - 1.
 
        005-WALK-GRAPH.
-           MOVE 'shiny gold' TO WS-QUEUE-COLOR(1).
+           MOVE WS-TARGET-BAG TO WS-QUEUE-COLOR(1).
            MOVE 1 TO WS-QUEUE-NUM(1).
            PERFORM 006-WALK-GRAPH-LOOP UNTIL Q1 > Q2.
 
