@@ -2,32 +2,150 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. FIZZ-BUZZ.
 AUTHOR. ANNA KOSIERADZKA
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FBCTRL ASSIGN TO "FBCTRL"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS FBCTRL-STATUS.
+    SELECT FBTRAIL ASSIGN TO "FBTRAIL"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+  FILE SECTION.
+  FD FBCTRL.
+  01 FBCTRL-RECORD PIC X(80).
+  01 FBCTRL-LIMIT-R REDEFINES FBCTRL-RECORD.
+      05 FBCTRL-LIMIT PIC 9(4).
+      05 FILLER PIC X(76).
+  01 FBCTRL-COUNT-R REDEFINES FBCTRL-RECORD.
+      05 FBCTRL-RULE-COUNT PIC 9(2).
+      05 FILLER PIC X(78).
+  01 FBCTRL-RULE-R REDEFINES FBCTRL-RECORD.
+      05 FBCTRL-RULE-DIVISOR PIC 9(4).
+      05 FBCTRL-RULE-LABEL PIC X(20).
+      05 FILLER PIC X(56).
+
+  FD FBTRAIL.
+  01 FBTRAIL-RECORD PIC X(80).
+
   WORKING-STORAGE SECTION.
-  01 WS-CNT PIC 9(2) VALUE 1.
-  01 WS-QUOTIENT PIC 9(2) VALUE 0.
-  01 WS-MOD PIC 9(2) VALUE 0.
+  01 FBCTRL-STATUS PIC X(2) VALUE SPACES.
+  01 WS-CNT PIC 9(4) VALUE 1.
+  01 WS-LIMIT PIC 9(4) VALUE 30.
+  01 WS-QUOTIENT PIC 9(4) VALUE 0.
+  01 WS-MOD PIC 9(4) VALUE 0.
+  01 WS-RULE-COUNT PIC 9(2) VALUE 0.
+  01 WS-MATCHED PIC X VALUE 'N'.
+      88 WS-RULE-MATCHED VALUE 'Y'.
+  01 WS-PLAIN-COUNT PIC 9(6) VALUE 0.
+  COPY FBRULES.
+*> Same layout as COBOL/COPYBOOKS/JOBLOG.CPY, which the fixed-format
+*> AOC-* jobs COPY directly; kept inline here since this source is
+*> free-format and that copybook is written in fixed-format columns.
+  01 JOBLOG-PARMS.
+      05 JOBLOG-PROGRAM-ID PIC X(14).
+      05 JOBLOG-RECORDS-READ PIC 9(8).
+      05 JOBLOG-RECORDS-REJECTED PIC 9(8).
+      05 JOBLOG-RESULT PIC 9(18).
+*> Same layout as COBOL/COPYBOOKS/LEDGER.CPY; kept inline for the
+*> same reason JOBLOG-PARMS is above.
+  01 LEDGER-PARMS.
+      05 LEDGER-PROGRAM-ID PIC X(14).
+      05 LEDGER-RESULT PIC 9(18).
 
 PROCEDURE DIVISION.
   PARA-MAIN.
-  PERFORM PARA-PROCESS-NUMBER WITH TEST BEFORE UNTIL WS-CNT > 30.
-  STOP RUN.
-  
-  PARA-PROCESS-NUMBER.
-  DIVIDE WS-CNT BY 15 GIVING WS-QUOTIENT REMAINDER WS-MOD
-  IF WS-MOD = 0 THEN
-    DISPLAY 'FizzBuzz'
+  PERFORM PARA-INITIALIZE.
+  PERFORM PARA-PROCESS-NUMBER WITH TEST BEFORE UNTIL WS-CNT > WS-LIMIT.
+  PERFORM PARA-PRINT-TRAILER.
+  MOVE 'FIZZ-BUZZ' TO JOBLOG-PROGRAM-ID.
+  MOVE WS-LIMIT TO JOBLOG-RECORDS-READ.
+  MOVE 0 TO JOBLOG-RECORDS-REJECTED.
+  MOVE WS-PLAIN-COUNT TO JOBLOG-RESULT.
+  CALL 'JOBLOG-01' USING JOBLOG-PARMS.
+  MOVE 'FIZZ-BUZZ' TO LEDGER-PROGRAM-ID.
+  MOVE WS-PLAIN-COUNT TO LEDGER-RESULT.
+  CALL 'LEDGER-01' USING LEDGER-PARMS.
+  MOVE 0 TO RETURN-CODE.
+  GOBACK.
+
+*> Reads the run's upper bound and classification rules from the
+*> control file instead of relying on values baked into the source,
+*> so a longer or differently-ruled run needs no recompile. A missing
+*> control file (status other than "00") just means the compiled-in
+*> defaults are used instead: a limit of 30 and the original
+*> FizzBuzz/Fizz/Buzz rules at 15/3/5.
+  PARA-INITIALIZE.
+  OPEN INPUT FBCTRL.
+  IF FBCTRL-STATUS = "00" THEN
+      READ FBCTRL
+      MOVE FBCTRL-LIMIT TO WS-LIMIT
+      READ FBCTRL
+      MOVE FBCTRL-RULE-COUNT TO WS-RULE-COUNT
+      IF WS-RULE-COUNT > 20 THEN
+          DISPLAY 'FBCTRL REQUESTS ' WS-RULE-COUNT
+              ' RULES, ONLY 20 SUPPORTED - TRUNCATING'
+          MOVE 20 TO WS-RULE-COUNT
+      END-IF
+      PERFORM VARYING FB-IDX FROM 1 BY 1 UNTIL FB-IDX > WS-RULE-COUNT
+          READ FBCTRL
+          MOVE FBCTRL-RULE-DIVISOR TO FB-DIVISOR(FB-IDX)
+          MOVE FBCTRL-RULE-LABEL TO FB-LABEL(FB-IDX)
+          MOVE 0 TO FB-TALLY(FB-IDX)
+      END-PERFORM
+      CLOSE FBCTRL
   ELSE
-    DIVIDE WS-CNT BY 3 GIVING WS-QUOTIENT REMAINDER WS-MOD
-    IF WS-MOD = 0 THEN
-        DISPLAY 'Fizz'
-    ELSE
-        DIVIDE WS-CNT BY 5 GIVING WS-QUOTIENT REMAINDER WS-MOD
-        IF WS-MOD = 0 THEN
-            DISPLAY 'Buzz'
-        ELSE
-            DISPLAY WS-CNT
-        END-IF
-    END-IF
+      CLOSE FBCTRL
+      MOVE 3 TO WS-RULE-COUNT
+      MOVE 15 TO FB-DIVISOR(1)
+      MOVE 'FizzBuzz' TO FB-LABEL(1)
+      MOVE 0 TO FB-TALLY(1)
+      MOVE 3 TO FB-DIVISOR(2)
+      MOVE 'Fizz' TO FB-LABEL(2)
+      MOVE 0 TO FB-TALLY(2)
+      MOVE 5 TO FB-DIVISOR(3)
+      MOVE 'Buzz' TO FB-LABEL(3)
+      MOVE 0 TO FB-TALLY(3)
   END-IF.
-  ADD 1 TO WS-CNT.
\ No newline at end of file
+
+  PARA-PROCESS-NUMBER.
+  MOVE 'N' TO WS-MATCHED.
+  PERFORM VARYING FB-IDX FROM 1 BY 1
+      UNTIL FB-IDX > WS-RULE-COUNT OR WS-RULE-MATCHED
+      DIVIDE WS-CNT BY FB-DIVISOR(FB-IDX)
+          GIVING WS-QUOTIENT REMAINDER WS-MOD
+      IF WS-MOD = 0 THEN
+          DISPLAY FB-LABEL(FB-IDX)
+          ADD 1 TO FB-TALLY(FB-IDX)
+          MOVE 'Y' TO WS-MATCHED
+      END-IF
+  END-PERFORM.
+  IF NOT WS-RULE-MATCHED THEN
+      DISPLAY WS-CNT
+      ADD 1 TO WS-PLAIN-COUNT
+  END-IF.
+  ADD 1 TO WS-CNT.
+
+*> Writes the run's tallies to the report file that lands in the job
+*> log archive, instead of only ever scrolling past on the console.
+  PARA-PRINT-TRAILER.
+  OPEN OUTPUT FBTRAIL.
+  MOVE SPACES TO FBTRAIL-RECORD.
+  STRING 'FIZZ-BUZZ TRAILER REPORT' DELIMITED BY SIZE
+      INTO FBTRAIL-RECORD.
+  WRITE FBTRAIL-RECORD.
+  PERFORM VARYING FB-IDX FROM 1 BY 1 UNTIL FB-IDX > WS-RULE-COUNT
+      MOVE SPACES TO FBTRAIL-RECORD
+      STRING FB-LABEL(FB-IDX) DELIMITED BY SIZE
+          ' COUNT: ' DELIMITED BY SIZE
+          FB-TALLY(FB-IDX) DELIMITED BY SIZE
+          INTO FBTRAIL-RECORD
+      WRITE FBTRAIL-RECORD
+  END-PERFORM.
+  MOVE SPACES TO FBTRAIL-RECORD.
+  STRING 'PLAIN NUMBERS COUNT: ' DELIMITED BY SIZE
+      WS-PLAIN-COUNT DELIMITED BY SIZE
+      INTO FBTRAIL-RECORD.
+  WRITE FBTRAIL-RECORD.
+  CLOSE FBTRAIL.
