@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-01.
+       AUTHOR. ANNA KOSIERADZKA.
+
+      * Shared cross-day results ledger: CALLed by a program at the
+      * end of its run to append its program-id, run date, and final
+      * result to one growing file, so a trend report can be built
+      * across days without trawling back through console captures.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGERFILE ASSIGN TO "RESULTLEDGER"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD LEDGERFILE.
+         01 LEDGER-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+         01 WS-RUN-DATE PIC X(8).
+
+       LINKAGE SECTION.
+         COPY LEDGER.
+
+       PROCEDURE DIVISION USING LEDGER-PARMS.
+       001-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           OPEN EXTEND LEDGERFILE.
+           MOVE SPACES TO LEDGER-RECORD.
+           STRING LEDGER-PROGRAM-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               LEDGER-RESULT DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGERFILE.
+           GOBACK.
