@@ -0,0 +1,8 @@
+*> FBRULES.CPY
+*> Divisor/label rule table shared by FIZZ-BUZZ and any other job
+*> built on the same number-classification skeleton.
+01 FB-RULE-TABLE.
+    05 FB-RULE OCCURS 20 TIMES INDEXED BY FB-IDX.
+        10 FB-DIVISOR PIC 9(4).
+        10 FB-LABEL PIC X(20).
+        10 FB-TALLY PIC 9(6) VALUE 0.
