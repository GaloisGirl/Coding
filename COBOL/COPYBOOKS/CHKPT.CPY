@@ -0,0 +1,13 @@
+      * CHKPT.CPY
+      * Generic restart-checkpoint record shared by the LINE
+      * SEQUENTIAL batch jobs: the last input record number processed
+      * and a running total, so a rerun after an abend can pick up
+      * where it left off instead of replaying the whole feed. The
+      * read/rejected counters let a job's completion trailer report
+      * the true job-wide total across a restart, not just the count
+      * from the records seen since the last checkpoint.
+       01 CHKPT-RECORD.
+           05 CHKPT-LAST-RECORD PIC 9(8) VALUE 0.
+           05 CHKPT-RUNNING-TOTAL PIC 9(18) VALUE 0.
+           05 CHKPT-RECORDS-READ PIC 9(8) VALUE 0.
+           05 CHKPT-RECORDS-REJECTED PIC 9(8) VALUE 0.
