@@ -0,0 +1,8 @@
+      * LEDGER.CPY
+      * Parameters passed to LEDGER-01, the shared cross-day results
+      * ledger writer: program-id and final result for this run, with
+      * the run date stamped by LEDGER-01 itself so every entry is
+      * dated the same way.
+       01 LEDGER-PARMS.
+           05 LEDGER-PROGRAM-ID PIC X(14).
+           05 LEDGER-RESULT PIC 9(18).
