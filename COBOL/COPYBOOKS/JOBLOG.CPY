@@ -0,0 +1,11 @@
+      * JOBLOG.CPY
+      * Parameters passed to JOBLOG-01, the shared job-completion
+      * trailer writer: just what the calling program knows about its
+      * own run (its name and what it counted), leaving the run
+      * timestamp to JOBLOG-01 itself so every caller stamps it the
+      * same way.
+       01 JOBLOG-PARMS.
+           05 JOBLOG-PROGRAM-ID PIC X(14).
+           05 JOBLOG-RECORDS-READ PIC 9(8).
+           05 JOBLOG-RECORDS-REJECTED PIC 9(8).
+           05 JOBLOG-RESULT PIC 9(18).
