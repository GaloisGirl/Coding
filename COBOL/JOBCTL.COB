@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBCTL-01.
+       AUTHOR. ANNA KOSIERADZKA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOGFILE ASSIGN TO "JOBCTL-LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD RUNLOGFILE.
+         01 RUNLOG-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         01 WS-STEP-NAME PIC X(24).
+         01 WS-STEP-RC PIC 9(4) VALUE 0.
+         01 WS-ABORTED PIC X VALUE 'N'.
+             88 WS-CHAIN-ABORTED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * Runs the day's batch sequence one step at a time, in order,
+      * and checks each CALLed program's RETURN-CODE before moving on
+      * to the next step. The first step to come back non-zero stops
+      * the chain right there instead of letting the rest run blind
+      * against whatever partial state the failed step left behind.
+      *
+       001-MAIN.
+           OPEN OUTPUT RUNLOGFILE.
+
+           MOVE 'FIZZ-BUZZ' TO WS-STEP-NAME.
+           CALL 'FIZZ-BUZZ'.
+           PERFORM 005-CHECK-STEP.
+
+           IF NOT WS-CHAIN-ABORTED THEN
+              MOVE 'PASSPORT VALIDATOR' TO WS-STEP-NAME
+              CALL 'AOC-2020-04-2'
+              PERFORM 005-CHECK-STEP
+           END-IF.
+
+           IF NOT WS-CHAIN-ABORTED THEN
+              MOVE 'BAG RULES' TO WS-STEP-NAME
+              CALL 'AOC-2020-07-1'
+              PERFORM 005-CHECK-STEP
+           END-IF.
+
+           IF NOT WS-CHAIN-ABORTED THEN
+              MOVE 'SEATING SIMULATION' TO WS-STEP-NAME
+              CALL 'AOC-2020-11-1'
+              PERFORM 005-CHECK-STEP
+           END-IF.
+
+           IF NOT WS-CHAIN-ABORTED THEN
+              MOVE SPACES TO RUNLOG-RECORD
+              STRING 'JOBCTL-01: ALL STEPS COMPLETED OK'
+                  DELIMITED BY SIZE
+                  INTO RUNLOG-RECORD
+              WRITE RUNLOG-RECORD
+           END-IF.
+
+           CLOSE RUNLOGFILE.
+           STOP RUN.
+
+      * Logs the step just run and, the first time a step comes back
+      * non-zero, writes the failure line and raises WS-CHAIN-ABORTED
+      * so 001-MAIN skips every step still queued behind it.
+       005-CHECK-STEP.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           MOVE SPACES TO RUNLOG-RECORD.
+           IF WS-STEP-RC = 0 THEN
+              STRING 'STEP ' DELIMITED BY SIZE
+                  WS-STEP-NAME DELIMITED BY SIZE
+                  ' - OK' DELIMITED BY SIZE
+                  INTO RUNLOG-RECORD
+           ELSE
+              STRING 'STEP ' DELIMITED BY SIZE
+                  WS-STEP-NAME DELIMITED BY SIZE
+                  ' - FAILED, RETURN-CODE=' DELIMITED BY SIZE
+                  WS-STEP-RC DELIMITED BY SIZE
+                  INTO RUNLOG-RECORD
+              MOVE 'Y' TO WS-ABORTED
+           END-IF.
+           WRITE RUNLOG-RECORD.
+           DISPLAY RUNLOG-RECORD.
