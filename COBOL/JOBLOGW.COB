@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBLOG-01.
+       AUTHOR. ANNA KOSIERADZKA.
+
+      * Common job-completion trailer writer: CALLed by a program at
+      * the end of its run instead of every program building its own
+      * ad-hoc DISPLAY line, so the archived console/job log always
+      * carries the program-id, run timestamp, records read/rejected,
+      * and final result in one consistent shape.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLOGFILE ASSIGN TO "JOBLOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD JOBLOGFILE.
+         01 JOBLOG-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+         01 WS-TIMESTAMP PIC X(21).
+
+       LINKAGE SECTION.
+         COPY JOBLOG.
+
+       PROCEDURE DIVISION USING JOBLOG-PARMS.
+       001-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN EXTEND JOBLOGFILE.
+           MOVE SPACES TO JOBLOG-RECORD.
+           STRING JOBLOG-PROGRAM-ID DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-TIMESTAMP(1:14) DELIMITED BY SIZE
+               ' READ:' DELIMITED BY SIZE
+               JOBLOG-RECORDS-READ DELIMITED BY SIZE
+               ' REJECTED:' DELIMITED BY SIZE
+               JOBLOG-RECORDS-REJECTED DELIMITED BY SIZE
+               ' RESULT:' DELIMITED BY SIZE
+               JOBLOG-RESULT DELIMITED BY SIZE
+               INTO JOBLOG-RECORD
+           WRITE JOBLOG-RECORD.
+           CLOSE JOBLOGFILE.
+           GOBACK.
